@@ -0,0 +1,193 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 04_rapport-listing.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT employee-master ASSIGN TO "src/employee-master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS em-id
+               FILE STATUS IS ws_fs_master.
+
+      * Fichier de travail du verbe SORT : le tri departement/nom est
+      * confie a l'executeur de tri COBOL au lieu d'une table en
+      * memoire triee a la main, pour ne pas plafonner le rapport a
+      * une taille fixe d'OCCURS sur un fichier maître qui pourrait
+      * devenir volumineux.
+           SELECT sort-file ASSIGN TO "src/sort-listing.tmp".
+
+           SELECT sorted-master-file
+               ASSIGN TO "src/sorted-listing.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws_fs_sorted.
+
+           SELECT report-file ASSIGN TO "src/listing-employes.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws_fs_report.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD employee-master.
+       01 employee-master-record.
+           COPY "employe-enreg.cpy" REPLACING ==:PFX:== BY ==em-==.
+
+       SD sort-file.
+       01 sort-record.
+           COPY "employe-enreg.cpy" REPLACING ==:PFX:== BY ==srt-==.
+
+       FD sorted-master-file.
+       01 sorted-master-record.
+           COPY "employe-enreg.cpy" REPLACING ==:PFX:== BY ==ss_==.
+
+       FD report-file.
+       01 report-record    PIC X(100).
+
+       working-storage section.
+       01 ws_fs_master     PIC XX VALUE "00".
+       01 ws_fs_sorted     PIC XX VALUE "00".
+       01 ws_fs_report     PIC XX VALUE "00".
+       01 fin_sorted       PIC X VALUE 'N'.
+
+      * Pagination et sous-totaux par departement.
+       01 ws_page_num      PIC 9(3) VALUE 0.
+       01 ws_line_count    PIC 9(3) VALUE 0.
+       01 ws_lignes_page   PIC 9(3) VALUE 15.
+       01 ws_dep_courant   PIC X(20) VALUE SPACES.
+       01 ws_dep_soustotal PIC 9(3) VALUE 0.
+       01 ws_grand_total   PIC 9(3) VALUE 0.
+       01 ws_premier_dep   PIC X VALUE 'Y'.
+
+      * Champs d'appel au journal central des executions (JOB-LOG,
+      * voir 99 - Utilitaires partages/src/JOBLOG.cob).
+       01 ws_joblog_name   PIC X(20) VALUE "04_rapport-listing".
+       01 ws_joblog_path   PIC X(100) VALUE "../job-log.txt".
+       01 ws_joblog_action PIC X(1).
+       01 ws_joblog_count  PIC 9(5) VALUE 0.
+       01 ws_joblog_rc     PIC 9(2) VALUE 0.
+       01 ws_joblog_operator PIC X(8) VALUE SPACES.
+
+       procedure division.
+
+           accept ws_joblog_operator from environment "USER"
+           move 'S' to ws_joblog_action
+           call "JOBLOG" using ws_joblog_path ws_joblog_name
+               ws_joblog_action ws_joblog_count ws_joblog_rc
+                   ws_joblog_operator
+
+      * Tri departement puis nom directement sur le fichier maître via
+      * SORT ... USING ... GIVING, plutot que de charger une table en
+      * memoire et d'y appliquer un tri a bulles.
+           sort sort-file
+               on ascending key srt-dep srt-nom
+               using employee-master
+               giving sorted-master-file
+
+           open input sorted-master-file
+           if ws_fs_sorted not = "00"
+               display "Erreur ouverture fichier trie : " ws_fs_sorted
+               move 16 to ws_joblog_rc
+           else
+               open output report-file
+               perform 2000-imprimer-entete
+               perform until fin_sorted = 'Y'
+                   read sorted-master-file
+                       at end
+                           move 'Y' to fin_sorted
+                       not at end
+                           perform 2500-imprimer-detail
+                   end-read
+               end-perform
+               if ws_premier_dep = 'N'
+                   perform 2800-imprimer-soustotal
+               end-if
+               perform 2900-imprimer-total-general
+               close report-file
+               close sorted-master-file
+               display "Rapport ecrit : listing-employes.txt"
+           end-if
+
+           move ws_grand_total to ws_joblog_count
+           move 'E' to ws_joblog_action
+           call "JOBLOG" using ws_joblog_path ws_joblog_name
+               ws_joblog_action ws_joblog_count ws_joblog_rc
+                   ws_joblog_operator
+
+           stop run returning ws_joblog_rc.
+
+       2000-imprimer-entete.
+           add 1 to ws_page_num
+           move spaces to report-record
+           write report-record
+           move spaces to report-record
+           string "Listing des employes - Page " delimited by size
+                  ws_page_num delimited by size
+                  into report-record
+           end-string
+           write report-record
+           move spaces to report-record
+           string "Departement" delimited by size
+                  "  Nom" delimited by size
+                  "                  Prenom" delimited by size
+                  "               Role" delimited by size
+                  into report-record
+           end-string
+           write report-record
+           move 0 to ws_line_count
+           .
+
+       2500-imprimer-detail.
+      * Saut de page si la page courante est pleine.
+           if ws_line_count >= ws_lignes_page
+               perform 2000-imprimer-entete
+           end-if
+
+      * Sous-total du departement precedent a chaque changement.
+           if ss_dep not = ws_dep_courant
+               if ws_premier_dep = 'N'
+                   perform 2800-imprimer-soustotal
+               end-if
+               move ss_dep to ws_dep_courant
+               move 0 to ws_dep_soustotal
+               move 'N' to ws_premier_dep
+           end-if
+
+           move spaces to report-record
+           string ss_dep delimited by size
+                  "  " delimited by size
+                  ss_nom delimited by size
+                  " " delimited by size
+                  ss_prenom delimited by size
+                  " " delimited by size
+                  ss_rol delimited by size
+                  into report-record
+           end-string
+           write report-record
+           add 1 to ws_line_count
+           add 1 to ws_dep_soustotal
+           add 1 to ws_grand_total
+           .
+
+       2800-imprimer-soustotal.
+           move spaces to report-record
+           string "  Sous-total " delimited by size
+                  ws_dep_courant delimited by size
+                  " : " delimited by size
+                  ws_dep_soustotal delimited by size
+                  " employe(s)" delimited by size
+                  into report-record
+           end-string
+           write report-record
+           move spaces to report-record
+           write report-record
+           .
+
+       2900-imprimer-total-general.
+           move spaces to report-record
+           string "Total general : " delimited by size
+                  ws_grand_total delimited by size
+                  " employe(s)" delimited by size
+                  into report-record
+           end-string
+           write report-record
+           .
