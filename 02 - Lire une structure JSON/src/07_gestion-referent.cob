@@ -0,0 +1,343 @@
+      ******************************************************************
+      * Nom du Projet   : Gestion des référentiels
+      * Description     : Menu de maintenance pour les fichiers de
+      *    reference DEPT-CODES et ROLE-CODES utilises par 02_parser.cob
+      *    [0100-charger-dept-codes / 0110-charger-role-codes]. Permet a
+      *    un operateur d'ajouter un code, de le desactiver ou de le
+      *    reactiver sans editer le fichier plat a la main ni modifier
+      *    un programme. Un code desactive reste dans le fichier [trace
+      *    d'audit] mais n'est plus charge par 02_parser.cob.
+      *
+      * Date de création: 08/08/2026
+      * Auteur          : Champémont Mathurin
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 07_gestion-referent.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT dept-codes-file ASSIGN TO "src/dept-codes.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws_fs_dept.
+
+           SELECT role-codes-file ASSIGN TO "src/role-codes.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws_fs_role.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * Meme disposition [code sur 20 + indicateur actif/inactif] que
+      * celle lue par 02_parser.cob.
+       FD dept-codes-file.
+       01 dept-code-record.
+           05 dept-code-value  PIC X(20).
+           05 FILLER           PIC X.
+           05 dept-code-statut PIC X.
+
+       FD role-codes-file.
+       01 role-code-record.
+           05 role-code-value  PIC X(20).
+           05 FILLER           PIC X.
+           05 role-code-statut PIC X.
+
+       WORKING-STORAGE SECTION.
+       01 ws_fs_dept       PIC XX VALUE "00".
+       01 ws_fs_role       PIC XX VALUE "00".
+       01 ws_eof           PIC X VALUE 'N'.
+
+      * Table de travail commune aux deux referentiels : chacun est
+      * charge, modifie puis reecrit en entier dans cette table, un
+      * referentiel a la fois [plus simple et plus sur avec un fichier
+      * LINE SEQUENTIAL qu'un REWRITE ligne par ligne].
+       01 ws_ref_table.
+           05 ws_ref_entry OCCURS 1 TO 20 TIMES
+               DEPENDING ON ws_ref_count.
+               10 ws_ref_code   PIC X(20).
+               10 ws_ref_statut PIC X.
+       01 ws_ref_count     PIC 9(3) VALUE 0.
+       01 ws_ref_idx       PIC 9(3) VALUE 0.
+       01 ws_ref_found     PIC X VALUE 'N'.
+       01 ws_ref_saisie    PIC X(20) VALUE SPACES.
+
+       01 ws_choix_princ   PIC 9 VALUE 0.
+       01 ws_choix_sous    PIC 9 VALUE 0.
+       01 ws_continuer     PIC X VALUE 'O'.
+
+       01 ws_ligne_affich.
+           05 FILLER            PIC X(3) VALUE SPACES.
+           05 ws_affich_code    PIC X(20).
+           05 FILLER            PIC X(3) VALUE SPACES.
+           05 ws_affich_statut  PIC X(8).
+
+      * Champs d'appel au journal central des executions (JOB-LOG, voir
+      * 99 - Utilitaires partages/src/JOBLOG.cob).
+       01 ws_joblog_name   PIC X(20) VALUE "07_gestion-referent".
+       01 ws_joblog_path   PIC X(100) VALUE "../job-log.txt".
+       01 ws_joblog_action PIC X(1).
+       01 ws_joblog_count  PIC 9(5) VALUE 0.
+       01 ws_joblog_rc     PIC 9(2) VALUE 0.
+       01 ws_joblog_operator PIC X(8) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+           ACCEPT ws_joblog_operator FROM ENVIRONMENT "USER"
+           MOVE 'S' TO ws_joblog_action
+           CALL "JOBLOG" USING ws_joblog_path ws_joblog_name
+               ws_joblog_action ws_joblog_count ws_joblog_rc
+                   ws_joblog_operator
+
+           PERFORM UNTIL ws_continuer = 'N' OR ws_continuer = 'n'
+               PERFORM 1000-afficher-menu-principal
+               PERFORM 1100-traiter-choix-principal
+           END-PERFORM
+
+           MOVE 'E' TO ws_joblog_action
+           CALL "JOBLOG" USING ws_joblog_path ws_joblog_name
+               ws_joblog_action ws_joblog_count ws_joblog_rc
+                   ws_joblog_operator
+           STOP RUN RETURNING ws_joblog_rc.
+
+       1000-afficher-menu-principal.
+           DISPLAY " "
+           DISPLAY "=== Gestion des referentiels ==="
+           DISPLAY "1. Codes departement (DEPT-CODES)"
+           DISPLAY "2. Codes role (ROLE-CODES)"
+           DISPLAY "0. Quitter"
+           DISPLAY "Votre choix ?"
+           ACCEPT ws_choix_princ
+           .
+
+       1100-traiter-choix-principal.
+           EVALUATE ws_choix_princ
+               WHEN 1
+                   PERFORM 2000-gerer-dept-codes
+               WHEN 2
+                   PERFORM 3000-gerer-role-codes
+               WHEN 0
+                   MOVE 'N' TO ws_continuer
+               WHEN OTHER
+                   DISPLAY "Choix invalide"
+           END-EVALUATE
+           .
+
+      * Charge DEPT-CODES en table, presente le sous-menu de
+      * maintenance jusqu'a ce que l'operateur choisisse de revenir au
+      * menu principal.
+       2000-gerer-dept-codes.
+           PERFORM 2010-charger-dept-codes
+           IF ws_fs_dept NOT = "00"
+               MOVE 16 TO ws_joblog_rc
+           ELSE
+               MOVE 9 TO ws_choix_sous
+               PERFORM UNTIL ws_choix_sous = 0
+                   PERFORM 2020-afficher-table-ref
+                   DISPLAY "1. Ajouter un code"
+                   DISPLAY "2. Desactiver un code"
+                   DISPLAY "3. Reactiver un code"
+                   DISPLAY "0. Retour"
+                   DISPLAY "Votre choix ?"
+                   ACCEPT ws_choix_sous
+                   EVALUATE ws_choix_sous
+                       WHEN 1
+                           PERFORM 2100-ajouter-code
+                           PERFORM 2900-sauvegarder-dept-codes
+                       WHEN 2
+                           PERFORM 2200-desactiver-code
+                           PERFORM 2900-sauvegarder-dept-codes
+                       WHEN 3
+                           PERFORM 2300-reactiver-code
+                           PERFORM 2900-sauvegarder-dept-codes
+                       WHEN 0
+                           CONTINUE
+                       WHEN OTHER
+                           DISPLAY "Choix invalide"
+                   END-EVALUATE
+               END-PERFORM
+           END-IF
+           .
+
+       2010-charger-dept-codes.
+           MOVE 0 TO ws_ref_count
+           MOVE 'N' TO ws_eof
+           OPEN INPUT dept-codes-file
+           IF ws_fs_dept NOT = "00"
+               DISPLAY "Erreur ouverture DEPT-CODES-FILE : " ws_fs_dept
+           ELSE
+               PERFORM UNTIL ws_eof = 'Y'
+                   READ dept-codes-file
+                       AT END
+                           MOVE 'Y' TO ws_eof
+                       NOT AT END
+                           ADD 1 TO ws_ref_count
+                           MOVE dept-code-value
+                               TO ws_ref_code(ws_ref_count)
+                           MOVE dept-code-statut
+                               TO ws_ref_statut(ws_ref_count)
+                   END-READ
+               END-PERFORM
+               CLOSE dept-codes-file
+           END-IF
+           .
+
+      * Reecrit DEPT-CODES-FILE en entier a partir de la table de
+      * travail, pour que chaque ajout/desactivation/reactivation soit
+      * immediatement visible au prochain chargement du fichier maître.
+       2900-sauvegarder-dept-codes.
+           OPEN OUTPUT dept-codes-file
+           PERFORM VARYING ws_ref_idx FROM 1 BY 1
+               UNTIL ws_ref_idx > ws_ref_count
+               MOVE ws_ref_code(ws_ref_idx) TO dept-code-value
+               MOVE ws_ref_statut(ws_ref_idx) TO dept-code-statut
+               WRITE dept-code-record
+           END-PERFORM
+           CLOSE dept-codes-file
+           .
+
+      * Meme demarche que 2000-gerer-dept-codes/2010/2900, appliquee a
+      * ROLE-CODES-FILE.
+       3000-gerer-role-codes.
+           PERFORM 3010-charger-role-codes
+           IF ws_fs_role NOT = "00"
+               MOVE 16 TO ws_joblog_rc
+           ELSE
+               MOVE 9 TO ws_choix_sous
+               PERFORM UNTIL ws_choix_sous = 0
+                   PERFORM 2020-afficher-table-ref
+                   DISPLAY "1. Ajouter un code"
+                   DISPLAY "2. Desactiver un code"
+                   DISPLAY "3. Reactiver un code"
+                   DISPLAY "0. Retour"
+                   DISPLAY "Votre choix ?"
+                   ACCEPT ws_choix_sous
+                   EVALUATE ws_choix_sous
+                       WHEN 1
+                           PERFORM 2100-ajouter-code
+                           PERFORM 3900-sauvegarder-role-codes
+                       WHEN 2
+                           PERFORM 2200-desactiver-code
+                           PERFORM 3900-sauvegarder-role-codes
+                       WHEN 3
+                           PERFORM 2300-reactiver-code
+                           PERFORM 3900-sauvegarder-role-codes
+                       WHEN 0
+                           CONTINUE
+                       WHEN OTHER
+                           DISPLAY "Choix invalide"
+                   END-EVALUATE
+               END-PERFORM
+           END-IF
+           .
+
+       3010-charger-role-codes.
+           MOVE 0 TO ws_ref_count
+           MOVE 'N' TO ws_eof
+           OPEN INPUT role-codes-file
+           IF ws_fs_role NOT = "00"
+               DISPLAY "Erreur ouverture ROLE-CODES-FILE : " ws_fs_role
+           ELSE
+               PERFORM UNTIL ws_eof = 'Y'
+                   READ role-codes-file
+                       AT END
+                           MOVE 'Y' TO ws_eof
+                       NOT AT END
+                           ADD 1 TO ws_ref_count
+                           MOVE role-code-value
+                               TO ws_ref_code(ws_ref_count)
+                           MOVE role-code-statut
+                               TO ws_ref_statut(ws_ref_count)
+                   END-READ
+               END-PERFORM
+               CLOSE role-codes-file
+           END-IF
+           .
+
+       3900-sauvegarder-role-codes.
+           OPEN OUTPUT role-codes-file
+           PERFORM VARYING ws_ref_idx FROM 1 BY 1
+               UNTIL ws_ref_idx > ws_ref_count
+               MOVE ws_ref_code(ws_ref_idx) TO role-code-value
+               MOVE ws_ref_statut(ws_ref_idx) TO role-code-statut
+               WRITE role-code-record
+           END-PERFORM
+           CLOSE role-codes-file
+           .
+
+      * Paragraphes communs aux deux referentiels : ils n'agissent que
+      * sur WS_REF_TABLE, sans connaitre le fichier d'origine.
+       2020-afficher-table-ref.
+           DISPLAY " "
+           DISPLAY "Code                  Statut"
+           PERFORM VARYING ws_ref_idx FROM 1 BY 1
+               UNTIL ws_ref_idx > ws_ref_count
+               MOVE ws_ref_code(ws_ref_idx) TO ws_affich_code
+               IF ws_ref_statut(ws_ref_idx) = 'A'
+                   MOVE "Actif" TO ws_affich_statut
+               ELSE
+                   MOVE "Inactif" TO ws_affich_statut
+               END-IF
+               DISPLAY ws_ligne_affich
+           END-PERFORM
+           .
+
+       2100-ajouter-code.
+           DISPLAY "Code a ajouter (20 car. max) ?"
+           MOVE SPACES TO ws_ref_saisie
+           ACCEPT ws_ref_saisie
+           MOVE 'N' TO ws_ref_found
+           PERFORM VARYING ws_ref_idx FROM 1 BY 1
+               UNTIL ws_ref_idx > ws_ref_count
+               IF ws_ref_code(ws_ref_idx) = ws_ref_saisie
+                   MOVE 'Y' TO ws_ref_found
+               END-IF
+           END-PERFORM
+           IF ws_ref_found = 'Y'
+               DISPLAY "Code deja present : " ws_ref_saisie
+           ELSE
+               IF ws_ref_count >= 20
+                   DISPLAY "Table pleine (20 max) - ajout refuse."
+               ELSE
+                   ADD 1 TO ws_ref_count
+                   MOVE ws_ref_saisie TO ws_ref_code(ws_ref_count)
+                   MOVE 'A' TO ws_ref_statut(ws_ref_count)
+                   DISPLAY "Code ajoute : " ws_ref_saisie
+               END-IF
+           END-IF
+           .
+
+       2200-desactiver-code.
+           DISPLAY "Code a desactiver ?"
+           MOVE SPACES TO ws_ref_saisie
+           ACCEPT ws_ref_saisie
+           MOVE 'N' TO ws_ref_found
+           PERFORM VARYING ws_ref_idx FROM 1 BY 1
+               UNTIL ws_ref_idx > ws_ref_count
+               IF ws_ref_code(ws_ref_idx) = ws_ref_saisie
+                   MOVE 'I' TO ws_ref_statut(ws_ref_idx)
+                   MOVE 'Y' TO ws_ref_found
+               END-IF
+           END-PERFORM
+           IF ws_ref_found = 'N'
+               DISPLAY "Code introuvable : " ws_ref_saisie
+           ELSE
+               DISPLAY "Code desactive : " ws_ref_saisie
+           END-IF
+           .
+
+       2300-reactiver-code.
+           DISPLAY "Code a reactiver ?"
+           MOVE SPACES TO ws_ref_saisie
+           ACCEPT ws_ref_saisie
+           MOVE 'N' TO ws_ref_found
+           PERFORM VARYING ws_ref_idx FROM 1 BY 1
+               UNTIL ws_ref_idx > ws_ref_count
+               IF ws_ref_code(ws_ref_idx) = ws_ref_saisie
+                   MOVE 'A' TO ws_ref_statut(ws_ref_idx)
+                   MOVE 'Y' TO ws_ref_found
+               END-IF
+           END-PERFORM
+           IF ws_ref_found = 'N'
+               DISPLAY "Code introuvable : " ws_ref_saisie
+           ELSE
+               DISPLAY "Code reactive : " ws_ref_saisie
+           END-IF
+           .
