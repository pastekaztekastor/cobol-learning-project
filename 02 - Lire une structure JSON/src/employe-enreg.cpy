@@ -0,0 +1,21 @@
+      * Structure partagee de l'enregistrement employe (id, nom,
+      * prenom, departement, role). Incluse par COPY ... REPLACING
+      * avec un prefixe different selon l'usage (json_contenu,
+      * employee-master-record, les tables de 03_comparaison-emplo),
+      * pour que les tailles de champ ne puissent plus diverger entre
+      * les programmes qui traitent la meme donnee employe.
+      *
+      * dateemb/dateeff (AAAAMMJJ) portent l'historique daté du
+      * fichier maître : dateemb est fixée une fois, à la première
+      * apparition de l'id, et ne change plus jamais ; dateeff est
+      * reconduite d'un chargement à l'autre tant que departement et
+      * role ne changent pas, et n'avance que le jour où l'un des deux
+      * change reellement - voir 02_parser.cob, 0050-charger-ancien-
+      * master et 1100-traiter-objet.
+           05 :PFX:id        PIC 9(2).
+           05 :PFX:nom       PIC X(20).
+           05 :PFX:prenom    PIC X(20).
+           05 :PFX:dep       PIC X(20).
+           05 :PFX:rol       PIC X(20).
+           05 :PFX:dateemb   PIC 9(8).
+           05 :PFX:dateeff   PIC 9(8).
