@@ -0,0 +1,385 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 03_comparaison-emplo.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT json_file ASSIGN TO "src/data.json"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws_fs_json.
+
+           SELECT employee-master ASSIGN TO "src/employee-master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS em-id
+               FILE STATUS IS ws_fs_master.
+
+           SELECT report-file ASSIGN TO "src/rapport-changements.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws_fs_report.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD json_file.
+       01 json_lecture     PIC X(1000).
+
+       FD employee-master.
+       01 employee-master-record.
+           COPY "employe-enreg.cpy" REPLACING ==:PFX:== BY ==em-==.
+
+       FD report-file.
+       01 report-record    PIC X(150).
+
+       working-storage section.
+       01 ws_json_content  PIC X(10000) VALUE SPACES.
+
+       01 char_debut       PIC 9(5).
+
+      * Tampon contenant le texte d'un seul objet employé et les
+      * morceaux obtenus en le découpant, même demarche que
+      * 02_parser.cob pour parcourir le flux JSON du jour.
+       01 ws_obj_buf       PIC X(200) VALUE SPACES.
+       01 ws_obj_len       PIC 9(5) VALUE 0.
+       01 ws_piece_id      PIC X(40) VALUE SPACES.
+       01 ws_piece_nom     PIC X(40) VALUE SPACES.
+       01 ws_piece_prenom  PIC X(40) VALUE SPACES.
+       01 ws_piece_dep     PIC X(40) VALUE SPACES.
+       01 ws_piece_rol     PIC X(40) VALUE SPACES.
+       01 ws_unstr_1       PIC X(40) VALUE SPACES.
+       01 ws_unstr_2       PIC X(40) VALUE SPACES.
+       01 ws_unstr_3       PIC X(40) VALUE SPACES.
+       01 ws_unstr_4       PIC X(40) VALUE SPACES.
+
+      * Repliage du sous-objet imbrique "department":{"code":...,
+      * "name":...} en un champ plat "dep", meme demarche que
+      * 02_parser.cob.
+       01 ws_depth         PIC 9(3) VALUE 0.
+       01 ws_tmp_pos        PIC 9(5) VALUE 0.
+       01 ws_char           PIC X VALUE SPACE.
+       01 ws_dep_tag_pos    PIC 9(5) VALUE 0.
+       01 ws_dep_obj_start  PIC 9(5) VALUE 0.
+       01 ws_dep_obj_len    PIC 9(5) VALUE 0.
+       01 ws_dep_obj_buf    PIC X(100) VALUE SPACES.
+       01 ws_piece_code     PIC X(40) VALUE SPACES.
+       01 ws_piece_name     PIC X(40) VALUE SPACES.
+       01 ws_dep_code_tmp   PIC X(20) VALUE SPACES.
+       01 ws_obj_buf_new    PIC X(200) VALUE SPACES.
+
+       01 ws_scan_pos      PIC 9(5) VALUE 1.
+       01 ws_remaining_len PIC 9(5).
+       01 ws_chars_before  PIC 9(5) VALUE 0.
+       01 ws_more_objects  PIC X VALUE 'Y'.
+
+      * Photo du flux JSON du jour, construite au fil du parcours.
+       01 ws_feed_table.
+           05 ws_feed_entry OCCURS 50 TIMES.
+               COPY "employe-enreg.cpy" REPLACING
+                   ==05 :PFX:== BY ==10 wsf_==.
+       01 ws_feed_count    PIC 9(3) VALUE 0.
+
+      * Photo de l'ancien fichier maître, lu avant qu'il ne soit
+      * recharge par 02_parser.cob.
+       01 ws_master_table.
+           05 ws_master_entry OCCURS 50 TIMES.
+               COPY "employe-enreg.cpy" REPLACING
+                   ==05 :PFX:== BY ==10 wsm_==.
+       01 ws_master_count PIC 9(3) VALUE 0.
+
+       01 ws_idx           PIC 9(3).
+       01 ws_idx2           PIC 9(3).
+       01 ws_found          PIC X VALUE 'N'.
+       01 ws_found_idx       PIC 9(3) VALUE 0.
+
+       01 ws_fs_json       PIC XX VALUE "00".
+       01 ws_fs_master     PIC XX VALUE "00".
+       01 ws_fs_report     PIC XX VALUE "00".
+       01 fin_fichier      PIC X VALUE 'N'.
+       01 fin_master       PIC X VALUE 'N'.
+
+      * Champs d'appel au journal central des executions (JOB-LOG,
+      * voir 99 - Utilitaires partages/src/JOBLOG.cob).
+       01 ws_joblog_name   PIC X(20) VALUE "03_comparaison-emplo".
+       01 ws_joblog_path   PIC X(100) VALUE "../job-log.txt".
+       01 ws_joblog_action PIC X(1).
+       01 ws_joblog_count  PIC 9(5) VALUE 0.
+       01 ws_joblog_rc     PIC 9(2) VALUE 0.
+       01 ws_joblog_operator PIC X(8) VALUE SPACES.
+
+       procedure division.
+
+           accept ws_joblog_operator from environment "USER"
+           move 'S' to ws_joblog_action
+           call "JOBLOG" using ws_joblog_path ws_joblog_name
+               ws_joblog_action ws_joblog_count ws_joblog_rc
+                   ws_joblog_operator
+
+      * Lecture du flux JSON du jour.
+           open input json_file
+           if ws_fs_json not = "00"
+               display "Erreur ouverture JSON-FILE : " ws_fs_json
+           else
+               perform until fin_fichier = 'Y'
+                   read json_file
+                       at end
+                           move 'Y' to fin_fichier
+                       not at end
+                           string ws_json_content delimited by space
+                                  json_lecture delimited by size
+                                  into ws_json_content
+                           end-string
+                   end-read
+               end-perform
+               close json_file
+
+      * Parcours du tableau d'objets employé du flux du jour.
+               perform until ws_more_objects = 'N'
+                   perform 1000-localiser-prochain-objet
+               end-perform
+
+      * Lecture de l'ancien fichier maître, tel qu'il se trouve avant
+      * le rechargement du jour par 02_parser.cob.
+               open input employee-master
+               if ws_fs_master not = "00"
+                   display "Erreur ouverture EMPLOYEE-MASTER : "
+                       ws_fs_master
+               else
+                   perform until fin_master = 'Y'
+                       read employee-master next record
+                           at end
+                               move 'Y' to fin_master
+                           not at end
+                               add 1 to ws_master_count
+                               move em-id to wsm_id(ws_master_count)
+                               move em-nom to wsm_nom(ws_master_count)
+                               move em-prenom
+                                   to wsm_prenom(ws_master_count)
+                               move em-dep to wsm_dep(ws_master_count)
+                               move em-rol to wsm_rol(ws_master_count)
+                       end-read
+                   end-perform
+                   close employee-master
+
+                   open output report-file
+                   perform 2000-comparer-embauches-mutations
+                   perform 2500-comparer-departs
+                   close report-file
+                   display "Rapport de changements ecrit : "
+                       "rapport-changements.txt"
+               end-if
+           end-if
+
+           move ws_feed_count to ws_joblog_count
+           move 'E' to ws_joblog_action
+           call "JOBLOG" using ws_joblog_path ws_joblog_name
+               ws_joblog_action ws_joblog_count ws_joblog_rc
+                   ws_joblog_operator
+
+           stop run.
+
+       1000-localiser-prochain-objet.
+           compute ws_remaining_len =
+               length of ws_json_content - ws_scan_pos + 1
+           if ws_remaining_len < 1
+               move 'N' to ws_more_objects
+           else
+               move 0 to ws_chars_before
+               inspect ws_json_content(ws_scan_pos:ws_remaining_len)
+                   tallying ws_chars_before for characters
+                   before initial '"id":'
+               if ws_chars_before >= ws_remaining_len
+                   move 'N' to ws_more_objects
+               else
+                   compute char_debut = ws_scan_pos + ws_chars_before
+                   perform 1100-traiter-objet
+                   compute ws_scan_pos = char_debut + 5
+               end-if
+           end-if
+           .
+
+       1100-traiter-objet.
+      * Isole le texte de l'objet courant entre ses deux accolades, en
+      * comptant la profondeur pour ignorer l'accolade fermante d'un
+      * sous-objet imbrique (ex: "department":{...}).
+           move 1 to ws_depth
+           move char_debut to ws_tmp_pos
+           perform until ws_depth = 0
+               add 1 to ws_tmp_pos
+               move ws_json_content(ws_tmp_pos:1) to ws_char
+               if ws_char = '{'
+                   add 1 to ws_depth
+               end-if
+               if ws_char = '}'
+                   subtract 1 from ws_depth
+               end-if
+           end-perform
+           compute ws_obj_len = ws_tmp_pos - char_debut + 1
+           move spaces to ws_obj_buf
+           move ws_json_content(char_debut:ws_obj_len) to ws_obj_buf
+
+      * Repliage du sous-objet "department" en un champ plat "dep",
+      * s'il est present sous cette forme dans l'objet courant.
+           move 0 to ws_dep_tag_pos
+           inspect ws_obj_buf tallying ws_dep_tag_pos
+               for characters before initial '"department":{'
+           if ws_dep_tag_pos < length of ws_obj_buf
+               compute ws_dep_obj_start = ws_dep_tag_pos + 15
+               move 0 to ws_dep_obj_len
+               inspect ws_obj_buf(ws_dep_obj_start:)
+                   tallying ws_dep_obj_len for characters
+                   before initial '}'
+               move spaces to ws_dep_obj_buf
+               move ws_obj_buf(ws_dep_obj_start:ws_dep_obj_len)
+                   to ws_dep_obj_buf
+
+               move spaces to ws_piece_code ws_piece_name
+               unstring ws_dep_obj_buf delimited by ','
+                   into ws_piece_code ws_piece_name
+               end-unstring
+
+               move spaces to ws_unstr_1 ws_unstr_2 ws_unstr_3
+                   ws_unstr_4
+               unstring ws_piece_code delimited by '"'
+                   into ws_unstr_1 ws_unstr_2 ws_unstr_3 ws_unstr_4
+               end-unstring
+               move ws_unstr_4 to ws_dep_code_tmp
+
+               move spaces to ws_obj_buf_new
+               string ws_obj_buf(1:ws_dep_tag_pos) delimited by size
+                      '"dep":"' delimited by size
+                      function trim(ws_dep_code_tmp) delimited by size
+                      '"' delimited by size
+                      ws_obj_buf(ws_dep_obj_start + ws_dep_obj_len
+                          + 1:) delimited by size
+                      into ws_obj_buf_new
+               end-string
+               move ws_obj_buf_new to ws_obj_buf
+           end-if
+
+      * Découpe l'objet sur les virgules : id, nom, prenom, dep, rol.
+           move spaces to ws_piece_id ws_piece_nom ws_piece_prenom
+               ws_piece_dep ws_piece_rol
+           unstring ws_obj_buf delimited by ','
+               into ws_piece_id ws_piece_nom ws_piece_prenom
+                    ws_piece_dep ws_piece_rol
+           end-unstring
+
+           add 1 to ws_feed_count
+
+           move spaces to ws_unstr_1 ws_unstr_2
+           unstring ws_piece_id delimited by ':'
+               into ws_unstr_1 ws_unstr_2
+           end-unstring
+           move function numval(function trim(ws_unstr_2))
+               to wsf_id(ws_feed_count)
+
+           move spaces to ws_unstr_1 ws_unstr_2 ws_unstr_3 ws_unstr_4
+           unstring ws_piece_nom delimited by '"'
+               into ws_unstr_1 ws_unstr_2 ws_unstr_3 ws_unstr_4
+           end-unstring
+           move ws_unstr_4 to wsf_nom(ws_feed_count)
+
+           move spaces to ws_unstr_1 ws_unstr_2 ws_unstr_3 ws_unstr_4
+           unstring ws_piece_prenom delimited by '"'
+               into ws_unstr_1 ws_unstr_2 ws_unstr_3 ws_unstr_4
+           end-unstring
+           move ws_unstr_4 to wsf_prenom(ws_feed_count)
+
+           move spaces to ws_unstr_1 ws_unstr_2 ws_unstr_3 ws_unstr_4
+           unstring ws_piece_dep delimited by '"'
+               into ws_unstr_1 ws_unstr_2 ws_unstr_3 ws_unstr_4
+           end-unstring
+           move ws_unstr_4 to wsf_dep(ws_feed_count)
+
+           move spaces to ws_unstr_1 ws_unstr_2 ws_unstr_3 ws_unstr_4
+           unstring ws_piece_rol delimited by '"'
+               into ws_unstr_1 ws_unstr_2 ws_unstr_3 ws_unstr_4
+           end-unstring
+           move ws_unstr_4 to wsf_rol(ws_feed_count)
+           .
+
+       2000-comparer-embauches-mutations.
+      * Chaque employe du flux du jour est recherche dans l'ancien
+      * fichier maître : absent -> nouvelle embauche, present avec un
+      * departement different -> mutation.
+           perform varying ws_idx from 1 by 1
+               until ws_idx > ws_feed_count
+               move 'N' to ws_found
+               move 0 to ws_found_idx
+               perform varying ws_idx2 from 1 by 1
+                   until ws_idx2 > ws_master_count
+                   if wsf_id(ws_idx) = wsm_id(ws_idx2)
+                       move 'Y' to ws_found
+                       move ws_idx2 to ws_found_idx
+                   end-if
+               end-perform
+               if ws_found = 'N'
+                   perform 2100-signaler-embauche
+               else
+                   if wsf_dep(ws_idx) not = wsm_dep(ws_found_idx)
+                       perform 2200-signaler-mutation
+                   end-if
+               end-if
+           end-perform
+           .
+
+       2100-signaler-embauche.
+           display "Nouvelle embauche : " wsf_id(ws_idx)
+               " " wsf_nom(ws_idx)
+           move spaces to report-record
+           string "Nouvelle embauche : id " delimited by size
+                  wsf_id(ws_idx) delimited by size
+                  " - " delimited by size
+                  wsf_nom(ws_idx) delimited by size
+                  " " delimited by size
+                  wsf_prenom(ws_idx) delimited by size
+                  " dep=" delimited by size
+                  wsf_dep(ws_idx) delimited by size
+                  into report-record
+           end-string
+           write report-record
+           .
+
+       2200-signaler-mutation.
+           display "Mutation departement : id " wsf_id(ws_idx)
+               " " wsm_dep(ws_found_idx) " -> " wsf_dep(ws_idx)
+           move spaces to report-record
+           string "Mutation departement : id " delimited by size
+                  wsf_id(ws_idx) delimited by size
+                  " - " delimited by size
+                  wsm_dep(ws_found_idx) delimited by size
+                  " vers " delimited by size
+                  wsf_dep(ws_idx) delimited by size
+                  into report-record
+           end-string
+           write report-record
+           .
+
+       2500-comparer-departs.
+      * Chaque employe de l'ancien fichier maître absent du flux du
+      * jour est signale comme depart.
+           perform varying ws_idx from 1 by 1
+               until ws_idx > ws_master_count
+               move 'N' to ws_found
+               perform varying ws_idx2 from 1 by 1
+                   until ws_idx2 > ws_feed_count
+                   if wsm_id(ws_idx) = wsf_id(ws_idx2)
+                       move 'Y' to ws_found
+                   end-if
+               end-perform
+               if ws_found = 'N'
+                   perform 2600-signaler-depart
+               end-if
+           end-perform
+           .
+
+       2600-signaler-depart.
+           display "Depart : id " wsm_id(ws_idx) " " wsm_nom(ws_idx)
+           move spaces to report-record
+           string "Depart : id " delimited by size
+                  wsm_id(ws_idx) delimited by size
+                  " - " delimited by size
+                  wsm_nom(ws_idx) delimited by size
+                  into report-record
+           end-string
+           write report-record
+           .
