@@ -0,0 +1,95 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 06_extrait-paie.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT employee-master ASSIGN TO "src/employee-master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS em-id
+               FILE STATUS IS ws_fs_master.
+
+           SELECT extrait-file ASSIGN TO "src/extrait-paie.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws_fs_extrait.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD employee-master.
+       01 employee-master-record.
+           COPY "employe-enreg.cpy" REPLACING ==:PFX:== BY ==em-==.
+
+      * Extrait a largeur fixe pour l'interface de paie : id, nom
+      * complet, departement et role, chacun dans des colonnes fixes.
+       FD extrait-file.
+       01 extrait-record.
+           05 extr-id          PIC 9(5).
+           05 extr-nom-complet  PIC X(30).
+           05 extr-dep          PIC X(20).
+           05 extr-rol          PIC X(20).
+
+       working-storage section.
+       01 ws_fs_master     PIC XX VALUE "00".
+       01 ws_fs_extrait    PIC XX VALUE "00".
+       01 fin_master       PIC X VALUE 'N'.
+       01 ws_extrait_count PIC 9(3) VALUE 0.
+
+      * Champs d'appel au journal central des executions (JOB-LOG,
+      * voir 99 - Utilitaires partages/src/JOBLOG.cob).
+       01 ws_joblog_name   PIC X(20) VALUE "06_extrait-paie".
+       01 ws_joblog_path   PIC X(100) VALUE "../job-log.txt".
+       01 ws_joblog_action PIC X(1).
+       01 ws_joblog_count  PIC 9(5) VALUE 0.
+       01 ws_joblog_rc     PIC 9(2) VALUE 0.
+       01 ws_joblog_operator PIC X(8) VALUE SPACES.
+
+       procedure division.
+
+           accept ws_joblog_operator from environment "USER"
+           move 'S' to ws_joblog_action
+           call "JOBLOG" using ws_joblog_path ws_joblog_name
+               ws_joblog_action ws_joblog_count ws_joblog_rc
+                   ws_joblog_operator
+
+           open input employee-master
+           if ws_fs_master not = "00"
+               display "Erreur ouverture EMPLOYEE-MASTER : "
+                   ws_fs_master
+               move 16 to ws_joblog_rc
+           else
+               open output extrait-file
+               perform until fin_master = 'Y'
+                   read employee-master next record
+                       at end
+                           move 'Y' to fin_master
+                       not at end
+                           perform 1000-ecrire-extrait
+                   end-read
+               end-perform
+               close employee-master
+               close extrait-file
+               display "Extrait paie ecrit : extrait-paie.txt"
+           end-if
+
+           move ws_extrait_count to ws_joblog_count
+           move 'E' to ws_joblog_action
+           call "JOBLOG" using ws_joblog_path ws_joblog_name
+               ws_joblog_action ws_joblog_count ws_joblog_rc
+                   ws_joblog_operator
+
+           stop run returning ws_joblog_rc.
+
+       1000-ecrire-extrait.
+           add 1 to ws_extrait_count
+           move em-id to extr-id
+           move spaces to extr-nom-complet
+           string function trim(em-prenom) delimited by size
+                  " " delimited by size
+                  function trim(em-nom) delimited by size
+                  into extr-nom-complet
+           end-string
+           move em-dep to extr-dep
+           move em-rol to extr-rol
+           write extrait-record
+           .
