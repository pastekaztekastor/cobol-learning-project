@@ -1,52 +1,799 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. ParseJSON.
+       PROGRAM-ID. 02_parser.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT json_file ASSIGN TO "src/data.json"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws_fs_json.
+
+           SELECT employee-master ASSIGN TO "src/employee-master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS em-id
+               FILE STATUS IS ws_fs_master.
+
+           SELECT exceptions-file ASSIGN TO "src/exceptions.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws_fs_except.
+
+           SELECT dept-codes-file ASSIGN TO "src/dept-codes.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws_fs_dept.
+
+           SELECT role-codes-file ASSIGN TO "src/role-codes.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws_fs_role.
+
+      * Liste des identifiants d'operateur autorises a declencher le
+      * chargement du fichier maître (donnees RH), voir
+      * 0075-verifier-operateur-autorise.
+           SELECT auth-ops-file
+               ASSIGN TO "src/operateurs-autorises.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws_fs_auth.
+
+      * Copies datees du JSON brut et du fichier maître du jour, pour
+      * piste d'audit (voir 9000-archiver-fichiers-du-jour). Le nom
+      * exact n'est connu qu'a l'execution (date du jour), d'ou un
+      * ASSIGN TO DYNAMIC sur une zone de travail.
+           SELECT archive-json-file ASSIGN TO DYNAMIC ws_archive_json
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws_fs_arch_json.
+
+           SELECT archive-master-file
+               ASSIGN TO DYNAMIC ws_archive_master
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws_fs_arch_master.
 
        DATA DIVISION.
        FILE SECTION.
-       FD json_file
+       FD json_file.
        01 json_lecture     PIC X(1000).
 
+       FD employee-master.
+       01 employee-master-record.
+           COPY "employe-enreg.cpy" REPLACING ==:PFX:== BY ==em-==.
+
+       FD exceptions-file.
+       01 exception-record PIC X(150).
+
+      * Code sur 20 caracteres suivi d'un indicateur actif/inactif
+      * ["A"/"I"], maintenu par 07_gestion-referent.cob - seules les
+      * entrees actives sont chargees en table, voir
+      * 0100-charger-dept-codes et 0110-charger-role-codes.
+       FD dept-codes-file.
+       01 dept-code-record.
+           05 dept-code-value  PIC X(20).
+           05 FILLER           PIC X.
+           05 dept-code-statut PIC X.
+
+       FD role-codes-file.
+       01 role-code-record.
+           05 role-code-value  PIC X(20).
+           05 FILLER           PIC X.
+           05 role-code-statut PIC X.
+
+       FD auth-ops-file.
+       01 auth-op-record   PIC X(8).
+
+       FD archive-json-file.
+       01 archive-json-record PIC X(1000).
+
+       FD archive-master-file.
+       01 archive-master-record.
+           COPY "employe-enreg.cpy" REPLACING ==:PFX:== BY ==arcm-==.
+
        working-storage section.
-       01 json_contenu     PIC X(1000).
-           05 jscnt_id     PIC 9(2).
-           05 jscnt_nom    PIC X(20).
-           05 jscnt_prenom PIC X(20).
-           05 jscnt_dep    PIC X(20).
-           05 jscnt_rol    PIC X(20).
-
-       01 char_debut       PIC 9(4).
+       01 ws_json_content  PIC X(10000) VALUE SPACES.
+
+       01 json_contenu.
+           COPY "employe-enreg.cpy" REPLACING ==:PFX:== BY ==jscnt_==.
+
+       01 char_debut       PIC 9(5).
        01 longeur          PIC 9(2).
 
-       01 fin_fichier      PIC X value 'N'
-       
+      * Nom du departement, issu du sous-objet imbrique "department"
+      * (champ "name") quand le flux JSON l'envoie sous cette forme.
+       01 jscnt_dep_nom    PIC X(30) VALUE SPACES.
+
+      * Tampon contenant le texte d'un seul objet employé, isolé entre
+      * son accolade ouvrante et sa première accolade fermante, et les
+      * morceaux obtenus en le découpant sur les virgules.
+       01 ws_obj_buf       PIC X(200) VALUE SPACES.
+       01 ws_obj_len       PIC 9(5) VALUE 0.
+       01 ws_piece_id      PIC X(40) VALUE SPACES.
+       01 ws_piece_nom     PIC X(40) VALUE SPACES.
+       01 ws_piece_prenom  PIC X(40) VALUE SPACES.
+       01 ws_piece_dep     PIC X(40) VALUE SPACES.
+       01 ws_piece_rol     PIC X(40) VALUE SPACES.
+       01 ws_unstr_1       PIC X(40) VALUE SPACES.
+       01 ws_unstr_2       PIC X(40) VALUE SPACES.
+       01 ws_unstr_3       PIC X(40) VALUE SPACES.
+       01 ws_unstr_4       PIC X(40) VALUE SPACES.
+
+      * Repliage du sous-objet imbrique "department":{"code":...,
+      * "name":...} en un champ plat "dep" avant le decoupage sur les
+      * virgules, pour que l'ancien format plat et le nouveau format
+      * imbrique passent tous les deux par le meme decoupage.
+       01 ws_depth         PIC 9(3) VALUE 0.
+       01 ws_tmp_pos        PIC 9(5) VALUE 0.
+       01 ws_char           PIC X VALUE SPACE.
+       01 ws_dep_tag_pos    PIC 9(5) VALUE 0.
+       01 ws_dep_obj_start  PIC 9(5) VALUE 0.
+       01 ws_dep_obj_len    PIC 9(5) VALUE 0.
+       01 ws_dep_obj_buf    PIC X(100) VALUE SPACES.
+       01 ws_piece_code     PIC X(40) VALUE SPACES.
+       01 ws_piece_name     PIC X(40) VALUE SPACES.
+       01 ws_dep_code_tmp   PIC X(20) VALUE SPACES.
+       01 ws_obj_buf_new    PIC X(200) VALUE SPACES.
+
+      * Curseur de parcours du tableau d'objets employé et compteur
+      * du nombre d'objets traités dans le flux JSON courant.
+       01 ws_scan_pos      PIC 9(5) VALUE 1.
+       01 ws_remaining_len PIC 9(5).
+       01 ws_chars_before  PIC 9(5) VALUE 0.
+       01 ws_obj_count     PIC 9(3) VALUE 0.
+       01 ws_more_objects  PIC X VALUE 'Y'.
+
+      * Rapprochement du nombre d'objets lus dans le flux JSON avec le
+      * nombre d'enregistrements effectivement ecrits dans le fichier
+      * maître, compte tenu des rejets (doublons, departement/role
+      * invalide) - voir 9100-rapprocher-les-comptes.
+       01 ws_reject_count      PIC 9(3) VALUE 0.
+       01 ws_master_written    PIC 9(3) VALUE 0.
+       01 ws_fin_rapprochement PIC X VALUE 'N'.
+
+       01 ws_fs_json       PIC XX VALUE "00".
+       01 ws_fs_master     PIC XX VALUE "00".
+       01 ws_fs_except     PIC XX VALUE "00".
+       01 ws_fs_dept       PIC XX VALUE "00".
+       01 ws_fs_role       PIC XX VALUE "00".
+       01 fin_fichier      PIC X VALUE 'N'.
+
+      * Table des codes departement valides, chargee une fois au debut
+      * du traitement depuis le fichier de reference dept-codes.txt.
+       01 ws_dept_table.
+           05 ws_dept_entry    PIC X(20) OCCURS 20 TIMES.
+       01 ws_dept_count    PIC 9(3) VALUE 0.
+       01 ws_dept_idx      PIC 9(3) VALUE 0.
+       01 ws_dept_found    PIC X VALUE 'N'.
+       01 ws_dept_eof      PIC X VALUE 'N'.
+
+      * Table des roles valides, chargee une fois au debut du traitement
+      * depuis le fichier de reference role-codes.txt (meme demarche que
+      * ws_dept_table ci-dessus).
+       01 ws_role_table.
+           05 ws_role_entry    PIC X(20) OCCURS 20 TIMES.
+       01 ws_role_count    PIC 9(3) VALUE 0.
+       01 ws_role_idx      PIC 9(3) VALUE 0.
+       01 ws_role_found    PIC X VALUE 'N'.
+       01 ws_role_eof      PIC X VALUE 'N'.
+
+      * Table des identifiants d'operateur autorises, chargee depuis
+      * le fichier de reference operateurs-autorises.txt : seuls ces
+      * operateurs peuvent declencher le chargement du fichier maître,
+      * les donnees RH ne devant pas etre chargeables par n'importe
+      * qui a un terminal (voir 0075-verifier-operateur-autorise).
+       01 ws_auth_table.
+           05 ws_auth_entry    PIC X(8) OCCURS 20 TIMES.
+       01 ws_auth_count    PIC 9(3) VALUE 0.
+       01 ws_auth_idx      PIC 9(3) VALUE 0.
+       01 ws_auth_found    PIC X VALUE 'N'.
+       01 ws_auth_eof      PIC X VALUE 'N'.
+       01 ws_fs_auth       PIC XX VALUE "00".
+
+      * Photo du fichier maître tel qu'il existait avant le rechargement
+      * du jour, conservee le temps de reporter dateemb/dateeff sur les
+      * employés déjà connus (voir 0050-charger-ancien-master).
+       01 ws_old_master_table.
+           05 ws_old_master_entry OCCURS 50 TIMES.
+               COPY "employe-enreg.cpy" REPLACING
+                   ==05 :PFX:== BY ==10 wso_==.
+       01 ws_old_master_count PIC 9(3) VALUE 0.
+       01 ws_old_idx          PIC 9(3) VALUE 0.
+       01 ws_old_found        PIC X VALUE 'N'.
+       01 ws_old_found_idx    PIC 9(3) VALUE 0.
+       01 ws_old_eof          PIC X VALUE 'N'.
+       01 ws_today            PIC 9(8) VALUE 0.
+
+      * Archivage quotidien du JSON brut et du fichier maître, sous
+      * des noms dates dans src/archive/ (voir 9000-archiver-
+      * fichiers-du-jour).
+       01 ws_archive_json     PIC X(60) VALUE SPACES.
+       01 ws_archive_master   PIC X(60) VALUE SPACES.
+       01 ws_fs_arch_json     PIC XX VALUE "00".
+       01 ws_fs_arch_master   PIC XX VALUE "00".
+       01 ws_fin_arch_json    PIC X VALUE 'N'.
+       01 ws_fin_arch_master  PIC X VALUE 'N'.
+
+      * Champs d'appel au journal central des executions (JOB-LOG,
+      * voir 99 - Utilitaires partages/src/JOBLOG.cob).
+       01 ws_joblog_name   PIC X(20) VALUE "02_parser".
+       01 ws_joblog_path   PIC X(100) VALUE "../job-log.txt".
+       01 ws_joblog_action PIC X(1).
+       01 ws_joblog_count  PIC 9(5) VALUE 0.
+       01 ws_joblog_rc     PIC 9(2) VALUE 0.
+       01 ws_joblog_operator PIC X(8) VALUE SPACES.
+
        procedure division.
-      
-      * Lecture du fichier 
-           open input json_file                                         
-           perform until fin_fichier = 'Y'
-               read json_file into json_lecture
-                   at end 
-                       move 'Y' to fin_fichier
-                   not at end
-                       string json_contenu delimited by space
-                              json_lecture delimited by size
-                              into json_contenu
-                       end-string
-               end-read
+
+           accept ws_joblog_operator from environment "USER"
+           move 'S' to ws_joblog_action
+           call "JOBLOG" using ws_joblog_path ws_joblog_name
+               ws_joblog_action ws_joblog_count ws_joblog_rc
+                   ws_joblog_operator
+
+           perform 0075-verifier-operateur-autorise
+           if ws_auth_found = 'N'
+               display "Acces refuse : l'operateur '"
+                   function trim(ws_joblog_operator)
+                   "' n'est pas autorise a charger le fichier maître."
+               move 98 to ws_joblog_rc
+               move 'E' to ws_joblog_action
+               call "JOBLOG" using ws_joblog_path ws_joblog_name
+                   ws_joblog_action ws_joblog_count ws_joblog_rc
+                       ws_joblog_operator
+               move ws_joblog_rc to return-code
+               goback
+           end-if
+
+      * Lecture du fichier
+           open input json_file
+           if ws_fs_json not = "00"
+               display "Erreur ouverture JSON-FILE : " ws_fs_json
+               move 16 to ws_joblog_rc
+           else
+               perform until fin_fichier = 'Y'
+                   read json_file
+                       at end
+                           move 'Y' to fin_fichier
+                       not at end
+                           string ws_json_content delimited by space
+                                  json_lecture delimited by size
+                                  into ws_json_content
+                           end-string
+                   end-read
+               end-perform
+               close json_file
+
+               accept ws_today from date yyyymmdd
+               perform 0050-charger-ancien-master
+
+      * Ouverture du fichier maître indexe en ecriture : chaque
+      * execution recharge tout le fichier maître.
+               open output employee-master
+               if ws_fs_master not = "00"
+                   display "Erreur ouverture EMPLOYEE-MASTER : "
+                       ws_fs_master
+                   move 16 to ws_joblog_rc
+               else
+                   open output exceptions-file
+                   perform 0100-charger-dept-codes
+                   perform 0110-charger-role-codes
+
+                   if ws_fs_dept not = "00" or ws_fs_role not = "00"
+                       move 16 to ws_joblog_rc
+                   else
+      * Parcours du tableau d'objets employé : chaque occurrence de la
+      * clé "id": marque le début d'un nouvel objet.
+                       perform until ws_more_objects = 'N'
+                           perform 1000-localiser-prochain-objet
+                       end-perform
+
+                       display ws_obj_count
+                           " objet(s) employe trouve(s)."
+                   end-if
+
+                   close employee-master
+                   close exceptions-file
+
+      * Le rapprochement relit EMPLOYEE-MASTER en entree : il ne peut
+      * s'executer qu'une fois le fichier referme en sortie ci-dessus.
+                   if ws_fs_dept = "00" and ws_fs_role = "00"
+                       perform 9100-rapprocher-les-comptes
+                   end-if
+
+                   perform 9000-archiver-fichiers-du-jour
+               end-if
+           end-if
+
+           move ws_obj_count to ws_joblog_count
+           move 'E' to ws_joblog_action
+           call "JOBLOG" using ws_joblog_path ws_joblog_name
+               ws_joblog_action ws_joblog_count ws_joblog_rc
+                   ws_joblog_operator
+
+           move ws_joblog_rc to return-code
+           goback.
+
+       0075-verifier-operateur-autorise.
+      * Charge la liste des operateurs autorises depuis le fichier de
+      * reference et verifie que l'operateur courant (ws_joblog_operator,
+      * voir ACCEPT FROM ENVIRONMENT "USER") en fait partie. Si le
+      * fichier de reference est absent, l'acces est refuse par defaut
+      * (pas d'operateur autorise connu).
+           move 'N' to ws_auth_found
+           open input auth-ops-file
+           if ws_fs_auth not = "00"
+               display "Erreur ouverture AUTH-OPS-FILE : " ws_fs_auth
+           else
+               perform until ws_auth_eof = 'Y'
+                   read auth-ops-file
+                       at end
+                           move 'Y' to ws_auth_eof
+                       not at end
+                           if ws_auth_count >= 20
+                               display
+                                   "AUTH-OPS-FILE : table pleine"
+                                   " (20 max) - entree ignoree"
+                           else
+                               add 1 to ws_auth_count
+                               move auth-op-record
+                                   to ws_auth_entry(ws_auth_count)
+                           end-if
+                   end-read
+               end-perform
+               close auth-ops-file
+
+               perform varying ws_auth_idx from 1 by 1
+                   until ws_auth_idx > ws_auth_count
+                   if ws_auth_entry(ws_auth_idx) = ws_joblog_operator
+                       move 'Y' to ws_auth_found
+                   end-if
+               end-perform
+           end-if
+           .
+
+       0100-charger-dept-codes.
+      * Charge la table des codes departement valides depuis le
+      * fichier de reference, une seule fois avant le parcours des
+      * objets employe.
+           open input dept-codes-file
+           if ws_fs_dept not = "00"
+               display "Erreur ouverture DEPT-CODES-FILE : "
+                   ws_fs_dept
+           else
+               perform until ws_dept_eof = 'Y'
+                   read dept-codes-file
+                       at end
+                           move 'Y' to ws_dept_eof
+                       not at end
+                           if dept-code-statut = 'A'
+                               add 1 to ws_dept_count
+                               move dept-code-value
+                                   to ws_dept_entry(ws_dept_count)
+                           end-if
+                   end-read
+               end-perform
+               close dept-codes-file
+           end-if
+           .
+
+       0110-charger-role-codes.
+      * Charge la table des roles valides depuis le fichier de
+      * reference, une seule fois avant le parcours des objets employe
+      * (meme demarche que 0100-charger-dept-codes ci-dessus).
+           open input role-codes-file
+           if ws_fs_role not = "00"
+               display "Erreur ouverture ROLE-CODES-FILE : "
+                   ws_fs_role
+           else
+               perform until ws_role_eof = 'Y'
+                   read role-codes-file
+                       at end
+                           move 'Y' to ws_role_eof
+                       not at end
+                           if role-code-statut = 'A'
+                               add 1 to ws_role_count
+                               move role-code-value
+                                   to ws_role_entry(ws_role_count)
+                           end-if
+                   end-read
+               end-perform
+               close role-codes-file
+           end-if
+           .
+
+       0050-charger-ancien-master.
+      * Lit le fichier maître tel qu'il existait avant son rechargement
+      * (s'il existe déjà - sinon status different de "00", premiere
+      * execution) pour conserver la date d'embauche et la date
+      * d'effet des employés déjà connus.
+           open input employee-master
+           if ws_fs_master = "00"
+               perform until ws_old_eof = 'Y'
+                   read employee-master next record
+                       at end
+                           move 'Y' to ws_old_eof
+                       not at end
+                           add 1 to ws_old_master_count
+                           move em-id to wso_id(ws_old_master_count)
+                           move em-nom to wso_nom(ws_old_master_count)
+                           move em-prenom
+                               to wso_prenom(ws_old_master_count)
+                           move em-dep to wso_dep(ws_old_master_count)
+                           move em-rol to wso_rol(ws_old_master_count)
+                           move em-dateemb
+                               to wso_dateemb(ws_old_master_count)
+                           move em-dateeff
+                               to wso_dateeff(ws_old_master_count)
+                   end-read
+               end-perform
+               close employee-master
+           end-if
+           .
+
+       1000-localiser-prochain-objet.
+           compute ws_remaining_len =
+               length of ws_json_content - ws_scan_pos + 1
+           if ws_remaining_len < 1
+               move 'N' to ws_more_objects
+           else
+               move 0 to ws_chars_before
+               inspect ws_json_content(ws_scan_pos:ws_remaining_len)
+                   tallying ws_chars_before for characters
+                   before initial '"id":'
+               if ws_chars_before >= ws_remaining_len
+                   move 'N' to ws_more_objects
+               else
+                   add 1 to ws_obj_count
+                   compute char_debut = ws_scan_pos + ws_chars_before
+                   perform 1100-traiter-objet
+                   compute ws_scan_pos = char_debut + 5
+               end-if
+           end-if
+           .
+
+       1100-traiter-objet.
+      * Isole le texte de l'objet courant entre ses deux accolades, en
+      * comptant la profondeur pour ignorer l'accolade fermante d'un
+      * sous-objet imbrique (ex: "department":{...}) rencontree avant
+      * celle de l'objet employe lui-meme.
+           move 1 to ws_depth
+           move char_debut to ws_tmp_pos
+           perform until ws_depth = 0
+               add 1 to ws_tmp_pos
+               move ws_json_content(ws_tmp_pos:1) to ws_char
+               if ws_char = '{'
+                   add 1 to ws_depth
+               end-if
+               if ws_char = '}'
+                   subtract 1 from ws_depth
+               end-if
            end-perform
+           compute ws_obj_len = ws_tmp_pos - char_debut + 1
+           move spaces to ws_obj_buf
+           move ws_json_content(char_debut:ws_obj_len) to ws_obj_buf
+
+      * Repliage du sous-objet "department" en un champ plat "dep",
+      * s'il est present sous cette forme dans l'objet courant.
+           move spaces to jscnt_dep_nom
+           move 0 to ws_dep_tag_pos
+           inspect ws_obj_buf tallying ws_dep_tag_pos
+               for characters before initial '"department":{'
+           if ws_dep_tag_pos < length of ws_obj_buf
+               compute ws_dep_obj_start = ws_dep_tag_pos + 15
+               move 0 to ws_dep_obj_len
+               inspect ws_obj_buf(ws_dep_obj_start:)
+                   tallying ws_dep_obj_len for characters
+                   before initial '}'
+               move spaces to ws_dep_obj_buf
+               move ws_obj_buf(ws_dep_obj_start:ws_dep_obj_len)
+                   to ws_dep_obj_buf
+
+               move spaces to ws_piece_code ws_piece_name
+               unstring ws_dep_obj_buf delimited by ','
+                   into ws_piece_code ws_piece_name
+               end-unstring
+
+               move spaces to ws_unstr_1 ws_unstr_2 ws_unstr_3
+                   ws_unstr_4
+               unstring ws_piece_code delimited by '"'
+                   into ws_unstr_1 ws_unstr_2 ws_unstr_3 ws_unstr_4
+               end-unstring
+               move ws_unstr_4 to ws_dep_code_tmp
+
+               move spaces to ws_unstr_1 ws_unstr_2 ws_unstr_3
+                   ws_unstr_4
+               unstring ws_piece_name delimited by '"'
+                   into ws_unstr_1 ws_unstr_2 ws_unstr_3 ws_unstr_4
+               end-unstring
+               move ws_unstr_4 to jscnt_dep_nom
+
+               move spaces to ws_obj_buf_new
+               string ws_obj_buf(1:ws_dep_tag_pos) delimited by size
+                      '"dep":"' delimited by size
+                      function trim(ws_dep_code_tmp) delimited by size
+                      '"' delimited by size
+                      ws_obj_buf(ws_dep_obj_start + ws_dep_obj_len
+                          + 1:) delimited by size
+                      into ws_obj_buf_new
+               end-string
+               move ws_obj_buf_new to ws_obj_buf
+           end-if
+
+      * Découpe l'objet sur les virgules : id, nom, prenom, dep, rol.
+           move spaces to ws_piece_id ws_piece_nom ws_piece_prenom
+               ws_piece_dep ws_piece_rol
+           unstring ws_obj_buf delimited by ','
+               into ws_piece_id ws_piece_nom ws_piece_prenom
+                    ws_piece_dep ws_piece_rol
+           end-unstring
 
       * Récupération des variables
-      * variable Id
-       inspect json_contenu tallying char_debut for all '"id":'
+      * variable Id : {"id":1  ->  après le ':' se trouve la valeur.
+           move spaces to ws_unstr_1 ws_unstr_2
+           unstring ws_piece_id delimited by ':'
+               into ws_unstr_1 ws_unstr_2
+           end-unstring
+           move function numval(function trim(ws_unstr_2))
+               to jscnt_id
+
+      * variable nom : "nom":"Dupont" -> la valeur est le 4e morceau
+      * obtenu en découpant sur les guillemets.
+           move spaces to ws_unstr_1 ws_unstr_2 ws_unstr_3 ws_unstr_4
+           unstring ws_piece_nom delimited by '"'
+               into ws_unstr_1 ws_unstr_2 ws_unstr_3 ws_unstr_4
+           end-unstring
+           move ws_unstr_4 to jscnt_nom
+
+      * variable prenom
+           move spaces to ws_unstr_1 ws_unstr_2 ws_unstr_3 ws_unstr_4
+           unstring ws_piece_prenom delimited by '"'
+               into ws_unstr_1 ws_unstr_2 ws_unstr_3 ws_unstr_4
+           end-unstring
+           move ws_unstr_4 to jscnt_prenom
+
+      * variable dep
+           move spaces to ws_unstr_1 ws_unstr_2 ws_unstr_3 ws_unstr_4
+           unstring ws_piece_dep delimited by '"'
+               into ws_unstr_1 ws_unstr_2 ws_unstr_3 ws_unstr_4
+           end-unstring
+           move ws_unstr_4 to jscnt_dep
+
+      * variable rol
+           move spaces to ws_unstr_1 ws_unstr_2 ws_unstr_3 ws_unstr_4
+           unstring ws_piece_rol delimited by '"'
+               into ws_unstr_1 ws_unstr_2 ws_unstr_3 ws_unstr_4
+           end-unstring
+           move ws_unstr_4 to jscnt_rol
+
+           display "Employe #" jscnt_id
+               " " jscnt_nom " " jscnt_prenom
+               " dep=" jscnt_dep " (" jscnt_dep_nom ")"
+               " rol=" jscnt_rol
+
+      * Validation du code departement contre la table de reference
+      * avant tout chargement dans le fichier maître.
+           move 'N' to ws_dept_found
+           perform varying ws_dept_idx from 1 by 1
+               until ws_dept_idx > ws_dept_count
+               if jscnt_dep = ws_dept_entry(ws_dept_idx)
+                   move 'Y' to ws_dept_found
+               end-if
+           end-perform
+
+      * Validation du role contre la table de reference : un role vide
+      * (aucun guillemet trouve lors du decoupage) ou absent de la table
+      * est traite comme invalide, au meme titre qu'un code departement
+      * absent de la table ci-dessus.
+           move 'N' to ws_role_found
+           if jscnt_rol not = spaces
+               perform varying ws_role_idx from 1 by 1
+                   until ws_role_idx > ws_role_count
+                   if jscnt_rol = ws_role_entry(ws_role_idx)
+                       move 'Y' to ws_role_found
+                   end-if
+               end-perform
+           end-if
+
+           if ws_dept_found = 'N'
+               perform 1300-signaler-dept-invalide
+           else
+               if ws_role_found = 'N'
+                   perform 1350-signaler-role-invalide
+               else
+
+      * Recherche de l'employé dans la photo du fichier maître de la
+      * veille, pour reporter dateemb et dateeff au lieu de les
+      * ecraser sans laisser de trace du changement.
+                   move 'N' to ws_old_found
+                   move 0 to ws_old_found_idx
+                   perform varying ws_old_idx from 1 by 1
+                       until ws_old_idx > ws_old_master_count
+                       if wso_id(ws_old_idx) = jscnt_id
+                           move 'Y' to ws_old_found
+                           move ws_old_idx to ws_old_found_idx
+                       end-if
+                   end-perform
+
+      * Chargement de l'enregistrement dans le fichier maître, indexé
+      * sur l'id employé.
+                   move jscnt_id to em-id
+                   move jscnt_nom to em-nom
+                   move jscnt_prenom to em-prenom
+                   move jscnt_dep to em-dep
+                   move jscnt_rol to em-rol
+
+                   if ws_old_found = 'Y'
+      * Employé déjà connu : la date d'embauche ne change jamais: la
+      * date d'effet n'avance que si departement ou role a change.
+                       move wso_dateemb(ws_old_found_idx) to em-dateemb
+                       if jscnt_dep not = wso_dep(ws_old_found_idx)
+                          or jscnt_rol not = wso_rol(ws_old_found_idx)
+                           move ws_today to em-dateeff
+                       else
+                           move wso_dateeff(ws_old_found_idx)
+                               to em-dateeff
+                       end-if
+                   else
+      * Nouvel employé : embauche et effet commencent tous deux
+      * aujourd'hui.
+                       move ws_today to em-dateemb
+                       move ws_today to em-dateeff
+                   end-if
+
+                   write employee-master-record
+                   if ws_fs_master = "22"
+                       perform 1200-signaler-doublon
+                   else
+                       if ws_fs_master not = "00"
+                           display "Erreur ecriture EMPLOYEE-MASTER id="
+                               jscnt_id " status=" ws_fs_master
+                       end-if
+                   end-if
+               end-if
+           end-if
+           .
+
+       1200-signaler-doublon.
+      * L'id existe deja (status 22) : route vers le rapport
+      * d'exceptions au lieu de l'ecraser ou de le charger en double.
+           add 1 to ws_reject_count
+           display "Id employe en double ignore : " jscnt_id
+           move spaces to exception-record
+           string "Id en double ignore : " delimited by size
+                  jscnt_id delimited by size
+                  " - " delimited by size
+                  jscnt_nom delimited by size
+                  into exception-record
+           end-string
+           write exception-record
+           .
+
+       1300-signaler-dept-invalide.
+      * Code departement absent de la table de reference : route vers
+      * le rapport d'exceptions au lieu de charger un code errone ou
+      * retire dans le fichier maître.
+           add 1 to ws_reject_count
+           display "Code departement invalide ignore : " jscnt_id
+               " dep=" jscnt_dep
+           move spaces to exception-record
+           string "Code departement invalide : " delimited by size
+                  jscnt_dep delimited by size
+                  " - id " delimited by size
+                  jscnt_id delimited by size
+                  into exception-record
+           end-string
+           write exception-record
+           .
+
+       1350-signaler-role-invalide.
+      * Role vide ou absent de la table de reference : route vers le
+      * rapport d'exceptions au lieu de charger un role errone ou
+      * manquant dans le fichier maître.
+           add 1 to ws_reject_count
+           display "Role invalide ignore : " jscnt_id
+               " rol=" jscnt_rol
+           move spaces to exception-record
+           string "Role invalide : " delimited by size
+                  jscnt_rol delimited by size
+                  " - id " delimited by size
+                  jscnt_id delimited by size
+                  into exception-record
+           end-string
+           write exception-record
+           .
+
+       9100-rapprocher-les-comptes.
+      * Rapproche le nombre d'objets lus dans le flux JSON avec le
+      * nombre d'enregistrements ecrits dans le fichier maître, compte
+      * tenu des rejets deja comptes dans ws_reject_count : un ecart
+      * signale un chargement partiel/tronque, qui ne doit jamais etre
+      * traite comme une nuit de traitement propre.
+           move 0 to ws_master_written
+           open input employee-master
+           if ws_fs_master = "00"
+               perform until ws_fin_rapprochement = 'Y'
+                   read employee-master next record
+                       at end
+                           move 'Y' to ws_fin_rapprochement
+                       not at end
+                           add 1 to ws_master_written
+                   end-read
+               end-perform
+               close employee-master
+           else
+               display "Erreur ouverture EMPLOYEE-MASTER (rapproch.) : "
+                   ws_fs_master
+           end-if
+
+           if ws_obj_count = ws_master_written + ws_reject_count
+               display "Rapprochement ok : " ws_obj_count
+                   " lu(s) = " ws_master_written " charge(s) + "
+                   ws_reject_count " rejete(s)"
+           else
+               display "*** ECART DE RAPPROCHEMENT *** : " ws_obj_count
+                   " lu(s) <> " ws_master_written " charge(s) + "
+                   ws_reject_count " rejete(s)"
+               move 97 to ws_joblog_rc
+           end-if
+           .
 
+       9000-archiver-fichiers-du-jour.
+      * Copie le JSON brut et le fichier maître du jour sous des noms
+      * dates dans src/archive/, pour reconstruire ce qui a ete charge
+      * et quand si un flux defaillant corrompt le fichier maître.
+           move spaces to ws_archive_json
+           string "src/archive/data-" delimited by size
+                  ws_today delimited by size
+                  ".json" delimited by size
+                  into ws_archive_json
+           end-string
 
-                       
+           move spaces to ws_archive_master
+           string "src/archive/master-" delimited by size
+                  ws_today delimited by size
+                  ".dat" delimited by size
+                  into ws_archive_master
+           end-string
 
+      * Copie ligne a ligne du JSON brut tel que recu, independamment
+      * du contenu concatene en memoire (ws_json_content).
+           open input json_file
+           open output archive-json-file
+           if ws_fs_json = "00" and ws_fs_arch_json = "00"
+               perform until ws_fin_arch_json = 'Y'
+                   read json_file
+                       at end
+                           move 'Y' to ws_fin_arch_json
+                       not at end
+                           move json_lecture to archive-json-record
+                           write archive-json-record
+                   end-read
+               end-perform
+           else
+               display "Erreur archivage JSON : " ws_fs_json
+                   " / " ws_fs_arch_json
+           end-if
+           close json_file
+           close archive-json-file
 
+      * Copie enregistrement par enregistrement du fichier maître tel
+      * qu'il vient d'etre recharge.
+           open input employee-master
+           open output archive-master-file
+           if ws_fs_master = "00" and ws_fs_arch_master = "00"
+               perform until ws_fin_arch_master = 'Y'
+                   read employee-master next record
+                       at end
+                           move 'Y' to ws_fin_arch_master
+                       not at end
+                           move employee-master-record
+                               to archive-master-record
+                           write archive-master-record
+                   end-read
+               end-perform
+           else
+               display "Erreur archivage EMPLOYEE-MASTER : "
+                   ws_fs_master " / " ws_fs_arch_master
+           end-if
+           close employee-master
+           close archive-master-file
 
+           display "Archive du jour ecrite : "
+               function trim(ws_archive_json) " / "
+               function trim(ws_archive_master)
+           .
