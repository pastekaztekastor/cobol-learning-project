@@ -0,0 +1,146 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 05_export-json.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT employee-master ASSIGN TO "src/employee-master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS em-id
+               FILE STATUS IS ws_fs_master.
+
+           SELECT export-file ASSIGN TO "src/export-employes.json"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws_fs_export.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD employee-master.
+       01 employee-master-record.
+           COPY "employe-enreg.cpy" REPLACING ==:PFX:== BY ==em-==.
+
+       FD export-file.
+       01 export-record    PIC X(150).
+
+       working-storage section.
+       01 ws_fs_master     PIC XX VALUE "00".
+       01 ws_fs_export     PIC XX VALUE "00".
+       01 fin_master       PIC X VALUE 'N'.
+
+      * Tampon accumulant le document JSON complet avant ecriture,
+      * meme demarche d'accumulation par STRING auto-reference que
+      * 02_parser.cob utilise pour lire le JSON d'entree.
+       01 ws_export_buf    PIC X(10000) VALUE SPACES.
+       01 ws_obj_text      PIC X(200) VALUE SPACES.
+       01 ws_id_disp       PIC Z9.
+       01 ws_premier_enreg PIC X VALUE 'Y'.
+       01 ws_export_count  PIC 9(3) VALUE 0.
+
+      * Champs d'appel au journal central des executions (JOB-LOG,
+      * voir 99 - Utilitaires partages/src/JOBLOG.cob).
+       01 ws_joblog_name   PIC X(20) VALUE "05_export-json".
+       01 ws_joblog_path   PIC X(100) VALUE "../job-log.txt".
+       01 ws_joblog_action PIC X(1).
+       01 ws_joblog_count  PIC 9(5) VALUE 0.
+       01 ws_joblog_rc     PIC 9(2) VALUE 0.
+       01 ws_joblog_operator PIC X(8) VALUE SPACES.
+
+       procedure division.
+
+           accept ws_joblog_operator from environment "USER"
+           move 'S' to ws_joblog_action
+           call "JOBLOG" using ws_joblog_path ws_joblog_name
+               ws_joblog_action ws_joblog_count ws_joblog_rc
+                   ws_joblog_operator
+
+           open input employee-master
+           if ws_fs_master not = "00"
+               display "Erreur ouverture EMPLOYEE-MASTER : "
+                   ws_fs_master
+               move 16 to ws_joblog_rc
+           else
+               open output export-file
+               string '[' delimited by size into ws_export_buf
+
+               perform until fin_master = 'Y'
+                   read employee-master next record
+                       at end
+                           move 'Y' to fin_master
+                       not at end
+                           perform 1000-ajouter-objet
+                   end-read
+               end-perform
+
+      * DELIMITED BY SIZE sur la forme tronquee [FUNCTION TRIM] de
+      * l'accumulateur, et non DELIMITED BY SPACE sur l'accumulateur
+      * lui-meme : les noms/prenoms employe peuvent contenir des
+      * espaces internes, qui ne doivent pas couper la concatenation.
+               string function trim(ws_export_buf) delimited by size
+                      ']' delimited by size
+                      into ws_export_buf
+               end-string
+
+               move function trim(ws_export_buf) to export-record
+               write export-record
+
+               close employee-master
+               close export-file
+               display "Export JSON ecrit : export-employes.json"
+           end-if
+
+           move ws_export_count to ws_joblog_count
+           move 'E' to ws_joblog_action
+           call "JOBLOG" using ws_joblog_path ws_joblog_name
+               ws_joblog_action ws_joblog_count ws_joblog_rc
+                   ws_joblog_operator
+
+           stop run returning ws_joblog_rc.
+
+       1000-ajouter-objet.
+           add 1 to ws_export_count
+      * Construit l'objet JSON de l'enregistrement courant, separe du
+      * precedent par une virgule sauf pour le tout premier.
+           move em-id to ws_id_disp
+           move spaces to ws_obj_text
+           if ws_premier_enreg = 'Y'
+               move 'N' to ws_premier_enreg
+               string '{"id":' delimited by size
+                      function trim(ws_id_disp) delimited by size
+                      ',"nom":"' delimited by size
+                      function trim(em-nom) delimited by size
+                      '","prenom":"' delimited by size
+                      function trim(em-prenom) delimited by size
+                      '","dep":"' delimited by size
+                      function trim(em-dep) delimited by size
+                      '","rol":"' delimited by size
+                      function trim(em-rol) delimited by size
+                      '"}' delimited by size
+                      into ws_obj_text
+               end-string
+           else
+               string ',{"id":' delimited by size
+                      function trim(ws_id_disp) delimited by size
+                      ',"nom":"' delimited by size
+                      function trim(em-nom) delimited by size
+                      '","prenom":"' delimited by size
+                      function trim(em-prenom) delimited by size
+                      '","dep":"' delimited by size
+                      function trim(em-dep) delimited by size
+                      '","rol":"' delimited by size
+                      function trim(em-rol) delimited by size
+                      '"}' delimited by size
+                      into ws_obj_text
+               end-string
+           end-if
+
+      * DELIMITED BY SIZE sur la forme tronquee [FUNCTION TRIM] de
+      * l'accumulateur, et non DELIMITED BY SPACE sur l'accumulateur
+      * lui-meme : nom/prenom peuvent contenir des espaces internes,
+      * qui ne doivent pas couper la concatenation (meme precaution
+      * que pour la fermeture du tableau par '[' et ']' ci-dessus).
+           string function trim(ws_export_buf) delimited by size
+                  function trim(ws_obj_text) delimited by size
+                  into ws_export_buf
+           end-string
+           .
