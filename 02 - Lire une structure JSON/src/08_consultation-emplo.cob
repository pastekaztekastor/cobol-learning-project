@@ -0,0 +1,78 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 08_consultation-emplo.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT employee-master ASSIGN TO "src/employee-master.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS em-id
+               FILE STATUS IS ws_fs_master.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD employee-master.
+       01 employee-master-record.
+           COPY "employe-enreg.cpy" REPLACING ==:PFX:== BY ==em-==.
+
+       working-storage section.
+       01 ws_fs_master     PIC XX VALUE "00".
+       01 ws_continuer     PIC X VALUE 'O'.
+
+      * Champs d'appel au journal central des executions (JOB-LOG,
+      * voir 99 - Utilitaires partages/src/JOBLOG.cob).
+       01 ws_joblog_name   PIC X(20) VALUE "08_consultation-empl".
+       01 ws_joblog_path   PIC X(100) VALUE "../job-log.txt".
+       01 ws_joblog_action PIC X(1).
+       01 ws_joblog_count  PIC 9(5) VALUE 0.
+       01 ws_joblog_rc     PIC 9(2) VALUE 0.
+       01 ws_joblog_operator PIC X(8) VALUE SPACES.
+
+       procedure division.
+
+           accept ws_joblog_operator from environment "USER"
+           move 'S' to ws_joblog_action
+           call "JOBLOG" using ws_joblog_path ws_joblog_name
+               ws_joblog_action ws_joblog_count ws_joblog_rc
+                   ws_joblog_operator
+
+           open input employee-master
+           if ws_fs_master not = "00"
+               display "Erreur ouverture EMPLOYEE-MASTER : "
+                   ws_fs_master
+           else
+               perform until ws_continuer = "N" or ws_continuer = "n"
+                   perform 1000-consulter-un-employe
+                   display "Consulter un autre id ? [O/n]"
+                   accept ws_continuer
+               end-perform
+               close employee-master
+           end-if
+
+           move 'E' to ws_joblog_action
+           call "JOBLOG" using ws_joblog_path ws_joblog_name
+               ws_joblog_action ws_joblog_count ws_joblog_rc
+                   ws_joblog_operator
+
+           stop run.
+
+       1000-consulter-un-employe.
+           display " "
+           display "Id employe ? "
+           accept em-id
+           add 1 to ws_joblog_count
+
+           read employee-master
+               invalid key
+                   display "Aucun employe trouve pour l'id " em-id
+               not invalid key
+                   display "Id         : " em-id
+                   display "Nom        : " em-nom
+                   display "Prenom     : " em-prenom
+                   display "Departement: " em-dep
+                   display "Role       : " em-rol
+                   display "Date embauche (AAAAMMJJ): " em-dateemb
+                   display "Date effet    (AAAAMMJJ): " em-dateeff
+           end-read
+           .
