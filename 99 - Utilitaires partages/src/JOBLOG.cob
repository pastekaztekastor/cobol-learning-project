@@ -0,0 +1,97 @@
+       identification division.
+       program-id. JOBLOG.
+
+      * Sous-programme partage d'ecriture dans le journal central des
+      * executions (JOB-LOG), appele par chaque programme du dépôt au
+      * debut et a la fin de son traitement. Chaque appel ouvre le
+      * fichier en mode EXTEND (creation automatique s'il n'existe pas
+      * encore - voir le repli sur OPEN OUTPUT ci-dessous), ecrit une
+      * seule ligne, puis referme le fichier : aucun etat n'est
+      * conserve entre deux appels, si bien que chaque programme
+      * appelant peut etre lance independamment des autres.
+      *
+      * Le chemin du journal est fourni par l'appelant (lnk-log-path)
+      * plutôt que fige ici, car chaque dossier numerote du dépôt lance
+      * ses programmes depuis un répertoire courant different (certains
+      * depuis le dossier du projet, d'autres depuis son sous-dossier
+      * src/) - seul l'appelant sait combien de niveaux le séparent de
+      * la racine du dépôt, là où vit job-log.txt.
+      *
+      * L'identifiant de l'operateur (lnk-operator-id) est egalement
+      * fourni par l'appelant - chaque programme le determine lui-meme
+      * (typiquement via ACCEPT FROM ENVIRONMENT) et JOBLOG se contente
+      * de le consigner sur chaque ligne DEBUT/FIN.
+
+       environment division.
+       input-output section.
+       file-control.
+           select job-log-file assign to dynamic ws-log-path
+               organization is line sequential
+               file status is ws-fs-log.
+
+       data division.
+       file section.
+       fd job-log-file.
+       01 job-log-record pic x(80).
+
+       working-storage section.
+       01 ws-log-path      pic x(100).
+       01 ws-fs-log        pic xx.
+       01 ws-date          pic 9(8).
+       01 ws-time          pic 9(8).
+       01 ws-time-aff      pic 9(6).
+
+       linkage section.
+       01 lnk-log-path     pic x(100).
+       01 lnk-job-name     pic x(20).
+       01 lnk-action       pic x(1).
+      * 'S' = debut (start) de traitement, 'E' = fin (end).
+       01 lnk-record-count pic 9(5).
+       01 lnk-return-code  pic 9(2).
+       01 lnk-operator-id  pic x(8).
+
+       procedure division using lnk-log-path lnk-job-name lnk-action
+               lnk-record-count lnk-return-code lnk-operator-id.
+
+           move lnk-log-path to ws-log-path
+           accept ws-date from date yyyymmdd
+           accept ws-time from time
+           move ws-time(1:6) to ws-time-aff
+
+           open extend job-log-file
+           if ws-fs-log not = "00"
+               open output job-log-file
+           end-if
+
+           move spaces to job-log-record
+           if lnk-action = 'S'
+               string lnk-job-name delimited by size
+                      " DEBUT " delimited by size
+                      ws-date delimited by size
+                      " " delimited by size
+                      ws-time-aff delimited by size
+                      " op=" delimited by size
+                      lnk-operator-id delimited by size
+                      into job-log-record
+               end-string
+           else
+               string lnk-job-name delimited by size
+                      " FIN   " delimited by size
+                      ws-date delimited by size
+                      " " delimited by size
+                      ws-time-aff delimited by size
+                      " enreg=" delimited by size
+                      lnk-record-count delimited by size
+                      " rc=" delimited by size
+                      lnk-return-code delimited by size
+                      " op=" delimited by size
+                      lnk-operator-id delimited by size
+                      into job-log-record
+               end-string
+           end-if
+           write job-log-record
+
+           close job-log-file
+           goback.
+
+       end program JOBLOG.
