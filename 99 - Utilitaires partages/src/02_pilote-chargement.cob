@@ -0,0 +1,153 @@
+      ******************************************************************
+      * Nom du Projet   : Pilote de chargement des employes (JCL-equiv.)
+      * Description     : Aujourd'hui 01_parser.cob, parser.cob et
+      *    02_parser.cob sont trois programmes distincts a lancer a la
+      *    main, sans enchainement. Ce pilote les execute en une seule
+      *    soumission, comme le ferait un job JCL a plusieurs etapes
+      *    EXEC PGM= : etape 1 [extraction de la cle "elem1",
+      *    01_parser.cob], etape 2 [validation/rejet, parser.cob],
+      *    etape 3 [doublons, codes departement et chargement du
+      *    fichier maitre, 02_parser.cob]. Chaque etape est appelee en
+      *    mémoire [CALL direct, comme SPPARITE/REVSTR/SPSTATS/SPTRIGL/
+      *    JOBLOG le sont déjà partout ailleurs dans ce dépôt] plutôt
+      *    que comme un processus séparé. Comme chaque étape attend
+      *    son propre répertoire courant [voir ses propres SELECT/
+      *    ASSIGN TO], le pilote change de répertoire [C$CHDIR] avant
+      *    chaque appel et revient a son propre répertoire avant
+      *    l'étape suivante. Le pilote arrete le job des qu'une etape
+      *    rend un code retour non nul, au lieu d'enchainer sur une
+      *    etape suivante dont les pre-requis ont echoue.
+      *
+      * Date de création: 08/08/2026
+      * Auteur          : Champémont Mathurin
+      *
+      * Historique des modifications :
+      *  - 09/08/2026 : étapes appelées en mémoire [CALL direct avec
+      *    changement de répertoire via C$CHDIR] au lieu d'un appel
+      *    systeme separe par etape.
+      ******************************************************************
+       identification division.
+       program-id. 02_pilote-chargement.
+
+       environment division.
+       input-output section.
+
+       data division.
+       working-storage section.
+
+      * Repertoire et programme de chaque etape, relatifs au repertoire
+      * d'execution attendu de ce pilote [99 - Utilitaires partages],
+      * meme convention que 01_tableau-de-bord.cob et
+      * 03_declencheur-chargement.cob.
+       01 ws_dir_etape1 pic x(60)
+           value "../01 - Acceder à un élément JSON".
+       01 ws_prog_etape1 pic x(20) value "01_parser".
+       01 ws_lib_etape1 pic x(30) value "Extraction cle elem1".
+
+       01 ws_dir_etape2 pic x(60)
+           value "../01 - Parser un JSON".
+       01 ws_prog_etape2 pic x(20) value "parser".
+       01 ws_lib_etape2 pic x(30) value "Validation / rejet".
+
+       01 ws_dir_etape3 pic x(60)
+           value "../02 - Lire une structure JSON".
+       01 ws_prog_etape3 pic x(20) value "02_parser".
+       01 ws_lib_etape3 pic x(30)
+           value "Doublons / dept / chargement".
+
+       01 ws_pilot_cwd   pic x(250) value spaces.
+       01 ws_dir_courant pic x(60) value spaces.
+       01 ws_prog_courant pic x(20) value spaces.
+       01 ws_chdir_rc    pic s9(9) comp-5 value 0.
+       01 ws_buf_len     pic s9(9) comp-5 value 250.
+       01 ws_rc          pic s9(9) value 0.
+       01 ws_rc_ed       pic -(8)9.
+       01 ws_step_num    pic 9 value 0.
+       01 ws_step_lib    pic x(30) value spaces.
+       01 ws_echec       pic x value 'N'.
+
+      * Champs d'appel au journal central des executions (JOB-LOG,
+      * voir 99 - Utilitaires partages/src/JOBLOG.cob).
+       01 ws_joblog_name   pic x(20) value "02_pilote-chargement".
+       01 ws_joblog_path   pic x(100) value "../job-log.txt".
+       01 ws_joblog_action pic x(1).
+       01 ws_joblog_count  pic 9(5) value 0.
+       01 ws_joblog_rc     pic 9(2) value 0.
+       01 ws_joblog_operator pic x(8) value spaces.
+
+       procedure division.
+
+           accept ws_joblog_operator from environment "USER"
+           move 'S' to ws_joblog_action
+           call "JOBLOG" using ws_joblog_path ws_joblog_name
+               ws_joblog_action ws_joblog_count ws_joblog_rc
+                   ws_joblog_operator
+
+           call "CBL_GET_CURRENT_DIR" using
+               by value 0 by value ws_buf_len
+               by reference ws_pilot_cwd
+
+           move 1 to ws_step_num
+           move ws_lib_etape1 to ws_step_lib
+           move ws_dir_etape1 to ws_dir_courant
+           move ws_prog_etape1 to ws_prog_courant
+           perform 0100-executer-etape
+
+           if ws_echec = 'N'
+               move 2 to ws_step_num
+               move ws_lib_etape2 to ws_step_lib
+               move ws_dir_etape2 to ws_dir_courant
+               move ws_prog_etape2 to ws_prog_courant
+               perform 0100-executer-etape
+           end-if
+
+           if ws_echec = 'N'
+               move 3 to ws_step_num
+               move ws_lib_etape3 to ws_step_lib
+               move ws_dir_etape3 to ws_dir_courant
+               move ws_prog_etape3 to ws_prog_courant
+               perform 0100-executer-etape
+           end-if
+
+           if ws_echec = 'Y'
+               display "JOB ARRETE a l'etape " ws_step_num
+                   " [" function trim(ws_step_lib) "]"
+               move 90 to ws_joblog_rc
+           else
+               display "JOB TERMINE : chargement employes complet."
+           end-if
+
+           move 'E' to ws_joblog_action
+           call "JOBLOG" using ws_joblog_path ws_joblog_name
+               ws_joblog_action ws_joblog_count ws_joblog_rc
+                   ws_joblog_operator
+
+           move ws_joblog_rc to return-code
+           goback.
+
+       0100-executer-etape.
+      * Lance une etape en mémoire [CALL direct du programme d'etape],
+      * comme un EXEC PGM= est sa propre etape dans un job JCL, apres
+      * s'etre place dans le repertoire que cette etape attend [ses
+      * propres SELECT/ASSIGN TO sont relatifs a ce repertoire]. Le
+      * code retour de l'etape est recupere via le registre special
+      * RETURN-CODE, que l'etape renseigne elle-meme avant son GOBACK.
+           call "C$CHDIR" using ws_dir_courant ws_chdir_rc
+
+           call ws_prog_courant
+           cancel ws_prog_courant
+           move return-code to ws_rc
+
+           call "C$CHDIR" using ws_pilot_cwd ws_chdir_rc
+
+           move ws_rc to ws_rc_ed
+           if ws_rc = 0
+               display "Etape " ws_step_num " OK : "
+                   function trim(ws_step_lib)
+           else
+               display "Etape " ws_step_num " ECHEC [code "
+                   function trim(ws_rc_ed) "] : "
+                   function trim(ws_step_lib)
+               move 'Y' to ws_echec
+           end-if
+           .
