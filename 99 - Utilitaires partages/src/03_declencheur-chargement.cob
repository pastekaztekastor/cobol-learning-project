@@ -0,0 +1,107 @@
+      ******************************************************************
+      * Nom du Projet   : Declencheur externe du chargement employes
+      * Description     : Aujourd'hui le pilote de chargement
+      *    [02_pilote-chargement.cob] doit etre lance a la main par un
+      *    operateur. Ce programme sert de point d'entree externe :
+      *    un outil d'ordonnancement [cron, scheduler] l'appelle a
+      *    intervalle regulier ; s'il trouve un fichier drapeau depose
+      *    par le systeme RH [indiquant qu'un nouveau src/data.json est
+      *    arrive], il consomme ce drapeau et demarre la chaine de
+      *    chargement complete. Sans drapeau present, l'appel ne fait
+      *    rien [sortie normale, code retour 0], ce qui le rend sur a
+      *    invoquer a repetition depuis un outil externe sans demarrer
+      *    un chargement a chaque passage.
+      *
+      * Date de création: 08/08/2026
+      * Auteur          : Champémont Mathurin
+      ******************************************************************
+       identification division.
+       program-id. 03_declencheur-chargement.
+
+       environment division.
+       input-output section.
+       file-control.
+      * Presence du fichier = demande de declenchement en attente ;
+      * meme convention que les autres fichiers de ce pilote, deposee
+      * par le systeme externe a la racine du depot.
+           select flag-file assign to "../declencheur-chargement.flg"
+               organization is line sequential
+               file status is ws_fs_flag.
+
+       data division.
+       file section.
+       fd flag-file.
+       01 flag-record pic x(80).
+
+       working-storage section.
+       01 ws_fs_flag       pic xx value "00".
+       01 ws_flag_path     pic x(60)
+           value "../declencheur-chargement.flg".
+       01 ws_cmd           pic x(250) value spaces.
+       01 ws_rc            pic s9(9) value 0.
+       01 ws_rc_ed         pic -(8)9.
+
+      * Champs d'appel au journal central des executions (JOB-LOG,
+      * voir 99 - Utilitaires partages/src/JOBLOG.cob).
+       01 ws_joblog_name   pic x(20) value "03_declencheur".
+       01 ws_joblog_path   pic x(100) value "../job-log.txt".
+       01 ws_joblog_action pic x(1).
+       01 ws_joblog_count  pic 9(5) value 0.
+       01 ws_joblog_rc     pic 9(2) value 0.
+       01 ws_joblog_operator pic x(8) value spaces.
+
+       procedure division.
+
+           open input flag-file
+           if ws_fs_flag not = "00"
+               display "Aucun declenchement en attente."
+               close flag-file
+           else
+               close flag-file
+               accept ws_joblog_operator from environment "USER"
+               move 'S' to ws_joblog_action
+               call "JOBLOG" using ws_joblog_path ws_joblog_name
+                   ws_joblog_action ws_joblog_count ws_joblog_rc
+                       ws_joblog_operator
+
+               display "Declenchement detecte - demarrage du "
+                   "chargement employes."
+               perform 0100-consommer-drapeau
+               perform 0200-lancer-pilote
+
+               move 'E' to ws_joblog_action
+               call "JOBLOG" using ws_joblog_path ws_joblog_name
+                   ws_joblog_action ws_joblog_count ws_joblog_rc
+                       ws_joblog_operator
+           end-if
+
+           stop run returning ws_joblog_rc.
+
+       0100-consommer-drapeau.
+      * Retire le drapeau tout de suite, avant de lancer le pilote,
+      * pour qu'un second appel concurrent ne redemarre pas le meme
+      * chargement pendant que celui-ci tourne encore.
+           move spaces to ws_cmd
+           string "rm -f '" delimited by size
+                  function trim(ws_flag_path) delimited by size
+                  "'" delimited by size
+                  into ws_cmd
+           end-string
+           call "SYSTEM" using ws_cmd
+           .
+
+       0200-lancer-pilote.
+      * Lance le pilote de chargement [02_pilote-chargement.cob] en
+      * sous-programme, comme un job soumis par le declencheur.
+           call "02_pilote-chargement"
+           cancel "02_pilote-chargement"
+           move return-code to ws_rc
+           move ws_rc to ws_rc_ed
+           if ws_rc = 0
+               display "Chargement declenche termine avec succes."
+           else
+               display "Chargement declenche en echec [code "
+                   function trim(ws_rc_ed) "]."
+               move 90 to ws_joblog_rc
+           end-if
+           .
