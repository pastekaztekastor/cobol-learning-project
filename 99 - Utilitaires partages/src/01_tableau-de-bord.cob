@@ -0,0 +1,191 @@
+      ******************************************************************
+      * Nom du Projet   : Tableau de bord quotidien des executions
+      * Description     : Lit le journal central des executions
+      *    (JOB-LOG, voir JOBLOG.cob) et produit un rollup quotidien -
+      *    jobs executes, total des enregistrements traites et nombre
+      *    d'erreurs par job - pour que l'exploitation ait un seul
+      *    rapport a consulter chaque matin au lieu de reconstituer
+      *    l'activite de la nuit a partir de la sortie console de
+      *    chaque programme.
+      *
+      * Date de création: 08/08/2026
+      * Auteur          : Champémont Mathurin
+      ******************************************************************
+       identification division.
+       program-id. 01_tableau-de-bord.
+
+       environment division.
+       input-output section.
+       file-control.
+           select job-log-file assign to "../job-log.txt"
+               organization is line sequential
+               file status is ws_fs_log.
+
+           select dashboard-file assign to dynamic ws_dashboard_path
+               organization is line sequential
+               file status is ws_fs_dash.
+
+       data division.
+       file section.
+       fd job-log-file.
+       01 job-log-record.
+           05 jl-name      pic x(20).
+           05 jl-tag        pic x(7).
+           05 jl-date       pic 9(8).
+           05 filler        pic x.
+           05 jl-time       pic 9(6).
+           05 jl-enreg-tag  pic x(7).
+           05 jl-count      pic 9(5).
+           05 jl-rc-tag     pic x(4).
+           05 jl-rc         pic 9(2).
+
+       fd dashboard-file.
+       01 dashboard-record pic x(80).
+
+       working-storage section.
+       01 ws_fs_log        pic xx value "00".
+       01 ws_fs_dash       pic xx value "00".
+       01 fin_log          pic x value 'N'.
+       01 ws_today         pic 9(8).
+       01 ws_dashboard_path pic x(100).
+
+      * Table des jobs rencontres dans le journal pour la date du jour.
+       01 ws_job_table.
+           05 ws_job_entry occurs 50 times.
+               10 ws_job_nom     pic x(20).
+               10 ws_job_runs    pic 9(3) value 0.
+               10 ws_job_enreg   pic 9(7) value 0.
+               10 ws_job_erreurs pic 9(3) value 0.
+       01 ws_job_count     pic 9(3) value 0.
+       01 ws_idx           pic 9(3).
+       01 ws_found         pic x value 'N'.
+       01 ws_found_idx     pic 9(3) value 0.
+       01 ws_job_pleine    pic x value 'N'.
+
+       01 ws_total_runs    pic 9(4) value 0.
+       01 ws_total_enreg   pic 9(8) value 0.
+       01 ws_total_erreurs pic 9(4) value 0.
+
+       01 ws_ligne_detail.
+           05 ws_d_nom      pic x(20).
+           05 filler        pic x(2) value spaces.
+           05 ws_d_runs     pic zz9.
+           05 filler        pic x(10) value "  enreg : ".
+           05 ws_d_enreg    pic zzzzzz9.
+           05 filler        pic x(12) value "  erreurs : ".
+           05 ws_d_erreurs  pic zz9.
+
+       01 ws_ligne_total.
+           05 filler        pic x(15) value "TOTAL - jobs : ".
+           05 ws_t_runs     pic zzz9.
+           05 filler        pic x(10) value "  enreg : ".
+           05 ws_t_enreg    pic zzzzzzz9.
+           05 filler        pic x(12) value "  erreurs : ".
+           05 ws_t_erreurs  pic zzz9.
+
+       procedure division.
+
+           accept ws_today from date yyyymmdd
+           string "../dashboard-" delimited by size
+                  ws_today delimited by size
+                  ".txt" delimited by size
+                  into ws_dashboard_path
+           end-string
+
+           open input job-log-file
+           if ws_fs_log not = "00"
+               display "Erreur ouverture JOB-LOG-FILE : " ws_fs_log
+           else
+               perform until fin_log = 'Y'
+                   read job-log-file
+                       at end
+                           move 'Y' to fin_log
+                       not at end
+                           if jl-tag = " FIN   " and jl-date = ws_today
+                               perform 1000-cumuler-job
+                           end-if
+                   end-read
+               end-perform
+               close job-log-file
+
+               open output dashboard-file
+               perform 2000-imprimer-entete
+               perform varying ws_idx from 1 by 1
+                   until ws_idx > ws_job_count
+                   perform 2500-imprimer-detail
+               end-perform
+               perform 2900-imprimer-total
+               close dashboard-file
+               display "Tableau de bord ecrit : "
+                   function trim(ws_dashboard_path)
+           end-if
+
+           stop run.
+
+      * Localise (ou cree) l'entree du job courant dans la table puis
+      * cumule son nombre d'executions, d'enregistrements et d'erreurs.
+       1000-cumuler-job.
+           move 'N' to ws_found
+           move 'N' to ws_job_pleine
+           perform varying ws_idx from 1 by 1
+               until ws_idx > ws_job_count
+               if ws_job_nom(ws_idx) = jl-name
+                   move 'Y' to ws_found
+                   move ws_idx to ws_found_idx
+               end-if
+           end-perform
+
+           if ws_found = 'N'
+               if ws_job_count >= 50
+                   display "JOB-LOG-FILE : table pleine"
+                       " (50 max) - entree ignoree : " jl-name
+                   move 'Y' to ws_job_pleine
+               else
+                   add 1 to ws_job_count
+                   move jl-name to ws_job_nom(ws_job_count)
+                   move ws_job_count to ws_found_idx
+               end-if
+           end-if
+
+           if ws_job_pleine = 'N'
+               add 1 to ws_job_runs(ws_found_idx)
+               add jl-count to ws_job_enreg(ws_found_idx)
+               if jl-rc not = 0
+                   add 1 to ws_job_erreurs(ws_found_idx)
+               end-if
+           end-if
+
+           add 1 to ws_total_runs
+           add jl-count to ws_total_enreg
+           if jl-rc not = 0
+               add 1 to ws_total_erreurs
+           end-if
+           .
+
+       2000-imprimer-entete.
+           move spaces to dashboard-record
+           string "Tableau de bord quotidien - " delimited by size
+                  ws_today delimited by size
+                  into dashboard-record
+           end-string
+           write dashboard-record
+           move spaces to dashboard-record
+           write dashboard-record
+           .
+
+       2500-imprimer-detail.
+           move ws_job_nom(ws_idx) to ws_d_nom
+           move ws_job_runs(ws_idx) to ws_d_runs
+           move ws_job_enreg(ws_idx) to ws_d_enreg
+           move ws_job_erreurs(ws_idx) to ws_d_erreurs
+           write dashboard-record from ws_ligne_detail
+           .
+
+       2900-imprimer-total.
+           move spaces to dashboard-record
+           write dashboard-record
+           move ws_job_count to ws_t_runs
+           move ws_total_enreg to ws_t_enreg
+           move ws_total_erreurs to ws_t_erreurs
+           write dashboard-record from ws_ligne_total
+           .
