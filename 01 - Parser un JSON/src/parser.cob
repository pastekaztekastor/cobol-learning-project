@@ -1,18 +1,33 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. ParseJSON.
+       PROGRAM-ID. parser.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT JSON-FILE ASSIGN TO "test.json"
-               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT JSON-FILE ASSIGN TO DYNAMIC WS-JSON-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-JSON.
+
+           SELECT REJECT-FILE ASSIGN TO "rejets.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-REJECT.
 
        DATA DIVISION.
        FILE SECTION.
        FD  JSON-FILE.
        01  JSON-RECORD   PIC X(1000).
 
+       FD  REJECT-FILE.
+       01  REJECT-RECORD PIC X(150).
+
        WORKING-STORAGE SECTION.
+      * Chemin du fichier JSON en entree ; surchargeable au lancement
+      * par la variable d'environnement JSON_INPUT_PATH, sinon la
+      * valeur par defaut ci-dessous est utilisee.
+       01  WS-JSON-PATH      PIC X(100) VALUE "test.json".
+       01  WS-JSON-PATH-ENV  PIC X(100) VALUE SPACES.
+       01  WS-FS-JSON        PIC XX VALUE "00".
+       01  WS-FS-REJECT      PIC XX VALUE "00".
        01  WS-JSON-CONTENT   PIC X(10000) VALUE SPACES.
        01  WS-END-OF-FILE    PIC X VALUE 'N'.
        01  WS-KEYWORD        PIC X(7) VALUE '"elem1"'.
@@ -21,8 +36,39 @@
        01  WS-VALUE-END      PIC 9(5) VALUE 0.
        01  WS-ELEM1-VALUE    PIC X(50) VALUE SPACES.
 
+      * Champs d'appel au journal central des executions (JOB-LOG,
+      * voir 99 - Utilitaires partages/src/JOBLOG.cob).
+       01  WS-JOBLOG-NAME    PIC X(20) VALUE "parser".
+       01  WS-JOBLOG-PATH    PIC X(100) VALUE "../job-log.txt".
+       01  WS-JOBLOG-ACTION  PIC X(1).
+       01  WS-JOBLOG-COUNT   PIC 9(5) VALUE 0.
+       01  WS-JOBLOG-RC      PIC 9(2) VALUE 0.
+       01  WS-JOBLOG-OPERATOR PIC X(8) VALUE SPACES.
+
        PROCEDURE DIVISION.
+           ACCEPT WS-JOBLOG-OPERATOR FROM ENVIRONMENT "USER"
+           MOVE 'S' TO WS-JOBLOG-ACTION
+           CALL "JOBLOG" USING WS-JOBLOG-PATH WS-JOBLOG-NAME
+               WS-JOBLOG-ACTION WS-JOBLOG-COUNT WS-JOBLOG-RC
+               WS-JOBLOG-OPERATOR
+
+           ACCEPT WS-JSON-PATH-ENV FROM ENVIRONMENT "JSON_INPUT_PATH"
+           IF WS-JSON-PATH-ENV NOT = SPACES
+               MOVE WS-JSON-PATH-ENV TO WS-JSON-PATH
+           END-IF
+
            OPEN INPUT JSON-FILE
+           IF WS-FS-JSON NOT = "00"
+               DISPLAY "Erreur ouverture JSON-FILE : " WS-FS-JSON
+               MOVE 'E' TO WS-JOBLOG-ACTION
+               MOVE 16 TO WS-JOBLOG-RC
+               CALL "JOBLOG" USING WS-JOBLOG-PATH WS-JOBLOG-NAME
+                   WS-JOBLOG-ACTION WS-JOBLOG-COUNT WS-JOBLOG-RC
+               WS-JOBLOG-OPERATOR
+               MOVE WS-JOBLOG-RC TO RETURN-CODE
+               GOBACK
+           END-IF
+
            PERFORM UNTIL WS-END-OF-FILE = 'Y'
                READ JSON-FILE INTO JSON-RECORD
                    AT END
@@ -37,21 +83,31 @@
            CLOSE JSON-FILE
 
            INSPECT WS-JSON-CONTENT
-               TALLYING WS-KEY-POS FOR LEADING SPACES
+               TALLYING WS-KEY-POS FOR CHARACTERS
                BEFORE INITIAL WS-KEYWORD
 
            IF WS-KEY-POS > 0
                ADD LENGTH OF WS-KEYWORD TO WS-KEY-POS
-               ADD 2 TO WS-KEY-POS
-               MOVE WS-KEY-POS TO WS-VALUE-START
 
+      * WS-KEY-POS pointe maintenant sur le guillemet fermant du nom de
+      * cle. Le compte ci-dessous mesure ce qui separe ce guillemet du
+      * guillemet ouvrant de la valeur (le ':' et un eventuel espace),
+      * pour tolerer aussi bien '"elem1":"..."' que '"elem1": "..."'.
+               MOVE 0 TO WS-VALUE-START
                INSPECT WS-JSON-CONTENT
-                   TALLYING WS-VALUE-END FOR CHARACTERS
+                   TALLYING WS-VALUE-START FOR CHARACTERS
                    AFTER INITIAL WS-KEYWORD
                    BEFORE INITIAL '"'
 
-               SUBTRACT WS-VALUE-START FROM WS-VALUE-END
-               ADD 1 TO WS-VALUE-END
+               ADD WS-KEY-POS TO WS-VALUE-START
+               ADD 2 TO WS-VALUE-START
+
+      * WS-VALUE-START pointe maintenant sur le premier caractere reel
+      * de la valeur, apres son guillemet ouvrant.
+               MOVE 0 TO WS-VALUE-END
+               INSPECT WS-JSON-CONTENT(WS-VALUE-START:)
+                   TALLYING WS-VALUE-END FOR CHARACTERS
+                   BEFORE INITIAL '"'
 
                MOVE WS-JSON-CONTENT(WS-VALUE-START:WS-VALUE-END)
                    TO WS-ELEM1-VALUE
@@ -59,6 +115,31 @@
                DISPLAY "Valeur de elem1 : " WS-ELEM1-VALUE
            ELSE
                DISPLAY "Clé 'elem1' non trouvée dans le JSON."
+               PERFORM 3000-ecrire-rejet
+               MOVE 4 TO WS-JOBLOG-RC
            END-IF
 
-           STOP RUN.
+           MOVE 'E' TO WS-JOBLOG-ACTION
+           CALL "JOBLOG" USING WS-JOBLOG-PATH WS-JOBLOG-NAME
+               WS-JOBLOG-ACTION WS-JOBLOG-COUNT WS-JOBLOG-RC
+               WS-JOBLOG-OPERATOR
+
+           MOVE WS-JOBLOG-RC TO RETURN-CODE
+           GOBACK.
+
+       3000-ecrire-rejet.
+      * Consigne l'échec de validation dans le fichier de rejets au
+      * lieu de laisser l'enregistrement disparaître sans trace.
+           OPEN EXTEND REJECT-FILE
+           IF WS-FS-REJECT NOT = "00"
+               OPEN OUTPUT REJECT-FILE
+           END-IF
+           MOVE SPACES TO REJECT-RECORD
+           STRING "Cle non trouvee : elem1 - fichier : "
+                  DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-JSON-PATH) DELIMITED BY SIZE
+                  INTO REJECT-RECORD
+           END-STRING
+           WRITE REJECT-RECORD
+           CLOSE REJECT-FILE
+           .
