@@ -1,30 +1,114 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. ParseJSON.
+       PROGRAM-ID. 01_parser.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT JSON-FILE ASSIGN TO "src/data.json"
-               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT JSON-FILE ASSIGN TO DYNAMIC WS-JSON-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-JSON.
+
+           SELECT REJECT-FILE ASSIGN TO "src/rejets.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-REJECT.
 
        DATA DIVISION.
        FILE SECTION.
        FD  JSON-FILE.
        01  JSON-RECORD   PIC X(1000).
 
+       FD  REJECT-FILE.
+       01  REJECT-RECORD PIC X(150).
+
        WORKING-STORAGE SECTION.
+      * Chemin du fichier JSON en entree ; surchargeable au lancement
+      * par la variable d'environnement JSON_INPUT_PATH, sinon la
+      * valeur par defaut ci-dessous est utilisee.
+       01  WS-JSON-PATH      PIC X(100) VALUE "src/data.json".
+       01  WS-JSON-PATH-ENV  PIC X(100) VALUE SPACES.
+       01  WS-FS-JSON        PIC XX VALUE "00".
+       01  WS-FS-REJECT      PIC XX VALUE "00".
        01  WS-JSON-CONTENT   PIC X(100) VALUE SPACES.
        01  WS-END-OF-FILE    PIC X VALUE 'N'.
-       01  WS-KEYWORD        PIC X(9) VALUE '"elem1":"'.
+       01  WS-CMDLINE        PIC X(50) VALUE SPACES.
+       01  WS-CLE-NOM        PIC X(50) VALUE SPACES.
+       01  WS-KEYWORD        PIC X(54) VALUE SPACES.
+       01  WS-KEYWORD-LEN    PIC 9(5) VALUE 0.
        01  GUILLEMET         PIC X VALUE '"'.
-       01  WS-KEY-POS        PIC 9(5) VALUE 0.
+       01  WS-KEY-COUNT      PIC 9(5) VALUE 0.
+       01  WS-CHAR-BEFORE    PIC 9(5) VALUE 0.
        01  WS-VALUE-START    PIC 9(5) VALUE 0.
        01  WS-VALUE-END      PIC 9(5) VALUE 0.
        01  WS-ELEM1-VALUE    PIC X(50) VALUE SPACES.
 
+      * Champs d'appel au journal central des executions (JOB-LOG,
+      * voir 99 - Utilitaires partages/src/JOBLOG.cob).
+       01  WS-JOBLOG-NAME    PIC X(20) VALUE "01_parser".
+       01  WS-JOBLOG-PATH    PIC X(100) VALUE "../job-log.txt".
+       01  WS-JOBLOG-ACTION  PIC X(1).
+       01  WS-JOBLOG-COUNT   PIC 9(5) VALUE 0.
+       01  WS-JOBLOG-RC      PIC 9(2) VALUE 0.
+       01  WS-JOBLOG-OPERATOR PIC X(8) VALUE SPACES.
+
        PROCEDURE DIVISION.
+           ACCEPT WS-JOBLOG-OPERATOR FROM ENVIRONMENT "USER"
+           MOVE 'S' TO WS-JOBLOG-ACTION
+           CALL "JOBLOG" USING WS-JOBLOG-PATH WS-JOBLOG-NAME
+               WS-JOBLOG-ACTION WS-JOBLOG-COUNT WS-JOBLOG-RC
+               WS-JOBLOG-OPERATOR
+
+           ACCEPT WS-CMDLINE FROM COMMAND-LINE
+           IF WS-CMDLINE = SPACES
+               MOVE "elem1" TO WS-CLE-NOM
+           ELSE
+               MOVE WS-CMDLINE TO WS-CLE-NOM
+           END-IF
+
+      * Construit la clé recherchée ("cle":") a partir du nom de champ
+      * fourni en parametre de lancement, au lieu de le figer au code.
+      * Un nom de champ trop long pour WS-KEYWORD est signale au
+      * journal central des executions et rejete plutot que tronque
+      * en silence.
+           MOVE SPACES TO WS-KEYWORD
+           STRING '"' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CLE-NOM) DELIMITED BY SIZE
+                  '":"' DELIMITED BY SIZE
+                  INTO WS-KEYWORD
+               ON OVERFLOW
+                   DISPLAY "Nom de champ trop long : "
+                       FUNCTION TRIM(WS-CLE-NOM)
+                   MOVE 'E' TO WS-JOBLOG-ACTION
+                   MOVE 16 TO WS-JOBLOG-RC
+                   CALL "JOBLOG" USING WS-JOBLOG-PATH WS-JOBLOG-NAME
+                       WS-JOBLOG-ACTION WS-JOBLOG-COUNT WS-JOBLOG-RC
+                   WS-JOBLOG-OPERATOR
+                   MOVE WS-JOBLOG-RC TO RETURN-CODE
+                   GOBACK
+           END-STRING
+           MOVE 4 TO WS-KEYWORD-LEN
+           ADD FUNCTION LENGTH(FUNCTION TRIM(WS-CLE-NOM))
+               TO WS-KEYWORD-LEN
+           IF WS-KEYWORD-LEN > LENGTH OF WS-KEYWORD
+               MOVE LENGTH OF WS-KEYWORD TO WS-KEYWORD-LEN
+           END-IF
+
+           ACCEPT WS-JSON-PATH-ENV FROM ENVIRONMENT "JSON_INPUT_PATH"
+           IF WS-JSON-PATH-ENV NOT = SPACES
+               MOVE WS-JSON-PATH-ENV TO WS-JSON-PATH
+           END-IF
+
            OPEN INPUT JSON-FILE
-           
+           IF WS-FS-JSON NOT = "00"
+               DISPLAY "Erreur ouverture JSON-FILE : " WS-FS-JSON
+               MOVE 'E' TO WS-JOBLOG-ACTION
+               MOVE 16 TO WS-JOBLOG-RC
+               CALL "JOBLOG" USING WS-JOBLOG-PATH WS-JOBLOG-NAME
+                   WS-JOBLOG-ACTION WS-JOBLOG-COUNT WS-JOBLOG-RC
+               WS-JOBLOG-OPERATOR
+               MOVE WS-JOBLOG-RC TO RETURN-CODE
+               GOBACK
+           END-IF
+
            PERFORM UNTIL WS-END-OF-FILE = 'Y'
                READ JSON-FILE INTO JSON-RECORD
                    AT END
@@ -38,29 +122,62 @@
            CLOSE JSON-FILE
 
            display WS-JSON-CONTENT
-           INSPECT WS-JSON-CONTENT 
-               TALLYING WS-KEY-POS FOR ALL WS-KEYWORD.
-           
-           display WS-KEY-POS" occurance de " WS-KEYWORD 
+           INSPECT WS-JSON-CONTENT
+               TALLYING WS-KEY-COUNT
+               FOR ALL WS-KEYWORD(1:WS-KEYWORD-LEN).
 
-           IF WS-KEY-POS > 0
-               ADD LENGTH OF WS-KEYWORD TO WS-KEY-POS
-               ADD 1 TO WS-KEY-POS
-               MOVE WS-KEY-POS TO WS-VALUE-START
+           display WS-KEY-COUNT" occurance de "
+               WS-KEYWORD(1:WS-KEYWORD-LEN)
+
+           IF WS-KEY-COUNT > 0
+               INSPECT WS-JSON-CONTENT
+                   TALLYING WS-CHAR-BEFORE FOR CHARACTERS
+                   BEFORE INITIAL WS-KEYWORD(1:WS-KEYWORD-LEN)
+               COMPUTE WS-VALUE-START =
+                   WS-CHAR-BEFORE + WS-KEYWORD-LEN + 1
 
                INSPECT WS-JSON-CONTENT
                    TALLYING WS-VALUE-END FOR characters
-                   after initial WS-KEYWORD
+                   after initial WS-KEYWORD(1:WS-KEYWORD-LEN)
                    before initial '"'
-               
+
                display "début "WS-VALUE-START" longeur "WS-VALUE-END
 
                MOVE WS-JSON-CONTENT(WS-VALUE-START:WS-VALUE-END)
                    TO WS-ELEM1-VALUE
 
-               DISPLAY "Valeur de elem1 : " WS-ELEM1-VALUE
+               DISPLAY "Valeur de " FUNCTION TRIM(WS-CLE-NOM)
+                   " : " WS-ELEM1-VALUE
            ELSE
-               DISPLAY "Clé 'elem1' non trouvée dans le JSON."
+               DISPLAY "Clé '" FUNCTION TRIM(WS-CLE-NOM)
+                   "' non trouvée dans le JSON."
+               PERFORM 3000-ecrire-rejet
+               MOVE 4 TO WS-JOBLOG-RC
            END-IF
 
-           STOP RUN.
+           MOVE WS-KEY-COUNT TO WS-JOBLOG-COUNT
+           MOVE 'E' TO WS-JOBLOG-ACTION
+           CALL "JOBLOG" USING WS-JOBLOG-PATH WS-JOBLOG-NAME
+               WS-JOBLOG-ACTION WS-JOBLOG-COUNT WS-JOBLOG-RC
+               WS-JOBLOG-OPERATOR
+
+           MOVE WS-JOBLOG-RC TO RETURN-CODE
+           GOBACK.
+
+       3000-ecrire-rejet.
+      * Consigne l'échec de validation dans le fichier de rejets au
+      * lieu de laisser l'enregistrement disparaître sans trace.
+           OPEN EXTEND REJECT-FILE
+           IF WS-FS-REJECT NOT = "00"
+               OPEN OUTPUT REJECT-FILE
+           END-IF
+           MOVE SPACES TO REJECT-RECORD
+           STRING "Cle non trouvee : " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CLE-NOM) DELIMITED BY SIZE
+                  " - fichier : " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-JSON-PATH) DELIMITED BY SIZE
+                  INTO REJECT-RECORD
+           END-STRING
+           WRITE REJECT-RECORD
+           CLOSE REJECT-FILE
+           .
