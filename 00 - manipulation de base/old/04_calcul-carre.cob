@@ -6,15 +6,42 @@
        01 ws-nombre    pic 9(2) value 0.
        01 ws-resultat  pic 9(4) value 0.
        01 ws-fin       pic X value 'y'.
+       01 ws-cmdline   pic x(40) value spaces.
+       01 ws-mode      pic x(5) value spaces.
+       01 ws-parm-nombre pic 9(2) value 0.
 
        procedure division.
-           perform until ws-fin = 'n'
-               display 'Entrer un nombre à 2 chiffre :'
-               accept ws-nombre
-               compute ws-resultat = ws-nombre * ws-nombre
-               display 'Le carré de 'ws-nombre' est 'ws-resultat
+           accept ws-cmdline from command-line
+           unstring ws-cmdline delimited by all spaces
+               into ws-mode ws-parm-nombre
+           if ws-mode = "PARM"
+               move ws-parm-nombre to ws-nombre
+               perform 1000-calculer-et-afficher
+           else
+               perform until ws-fin = 'n' or ws-fin = 'N'
+                   display 'Entrer un nombre à 2 chiffre :'
+                   accept ws-nombre
+                   perform 1000-calculer-et-afficher
+                   perform 9000-demander-continuer
+               end-perform
+           end-if
+       stop run.
+
+       1000-calculer-et-afficher.
+           compute ws-resultat = ws-nombre * ws-nombre
+           display 'Le carré de 'ws-nombre' est 'ws-resultat
+           .
+
+      * Redemande tant que la reponse n'est pas un Y/N reconnu, pour
+      * qu'une saisie multi-caractere ou une simple touche Entree ne
+      * laisse pas la boucle dans un etat imprevisible.
+       9000-demander-continuer.
+           display "Continuer ? [Y/n]"
+           accept ws-fin
+           perform until ws-fin = 'y' or ws-fin = 'Y'
+               or ws-fin = 'n' or ws-fin = 'N'
+               display "Reponse non reconnue - repondre Y ou N"
                display "Continuer ? [Y/n]"
                accept ws-fin
            end-perform
-       stop run.
-       
\ No newline at end of file
+           .
