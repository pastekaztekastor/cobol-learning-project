@@ -1,30 +1,159 @@
        identification division.
        program-id. 06_moyenne_pond.
 
+       environment division.
+       input-output section.
+       file-control.
+           select weights-file assign to "src/weights.dat"
+               organization is line sequential
+               file status is ws-fs-weights.
+           select items-batch-file
+               assign to "src/moyenne-pond-batch.dat"
+               organization is line sequential
+               file status is ws-fs-items.
+           select items-report-file
+               assign to "src/moyenne-pond-report.dat"
+               organization is line sequential
+               file status is ws-fs-report.
+
        data division.
+       file section.
+       fd  weights-file.
+       01 wf-enreg.
+           05 wf-code  pic x(5).
+           05 wf-poids pic 99.
+
+      * Un enregistrement par article : un identifiant et ses 5 paires
+      * code/nombre, dans le même format que la saisie interactive.
+       fd  items-batch-file.
+       01 batch-enreg.
+           05 batch-item-id pic x(5).
+           05 batch-detail occurs 5 times.
+               10 batch-code pic x(5).
+               10 batch-nombre pic 99.
+
+       fd  items-report-file.
+       01 report-enreg pic x(50).
+
        working-storage section.
+       01 ws-mode pic x(5) value spaces.
+       01 ws-fs-weights pic xx value "00".
+       01 ws-fin-weights pic x value "N".
+       01 ws-nb-weights pic 99 value 0.
+      * Champs numeriques de travail en decimal condense [COMP-3]
+      * plutot qu'en numerique affichable, pour que le traitement
+      * reste performant une fois ce calcul etendu a un fichier
+      * complet d'articles.
+       01 ws-weights occurs 50 times.
+           05 ws-w-code  pic x(5).
+           05 ws-w-poids pic 99 usage comp-3.
+
        01 ws-table.
-           05 ws-nombre    pic 99 occurs 5 times.
-           05 ws-poid      pic 99 occurs 5 times.
+           05 ws-code      pic x(5) occurs 5 times.
+           05 ws-nombre    pic 99 occurs 5 times usage comp-3.
+           05 ws-poid      pic 99 occurs 5 times usage comp-3.
 
-       01 ws-moyen pic 99999v99 value 0.
-       01 ws-somme-poid pic 999 value 0.
+       01 ws-moyen pic 99999v99 usage comp-3 value 0.
+       01 ws-somme-poid pic 999 usage comp-3 value 0.
        01 i pic 9 value 0.
+       01 j pic 99 value 0.
+       01 ws-poids-trouve pic x value "N".
+
+       01 ws-fs-items pic xx value "00".
+       01 ws-fs-report pic xx value "00".
+       01 ws-fin-items pic x value "N".
+       01 ws-nb-items pic 9(6) value 0.
+
+       01 ws-detail-ligne.
+           05 filler pic x(7) value "Item : ".
+           05 ws-detail-item pic x(5).
+           05 filler pic x(23) value "  Moyenne ponderee : ".
+           05 ws-detail-moyen pic zzzzz9.99.
+
+       01 ws-trailer-ligne.
+           05 filler pic x(14) value "Total items : ".
+           05 ws-trailer-nb pic zzzzz9.
+
+      * Champs d'appel au journal central des executions (JOB-LOG,
+      * voir 99 - Utilitaires partages/src/JOBLOG.cob).
+       01 ws-joblog-name pic x(20) value "06_moyenne-pond".
+       01 ws-joblog-path pic x(100)
+           value "../job-log.txt".
+       01 ws-joblog-action pic x(1).
+       01 ws-joblog-count pic 9(5) value 0.
+       01 ws-joblog-rc pic 9(2) value 0.
+       01 ws-joblog-operator pic x(8) value spaces.
 
        procedure division.
+       accept ws-joblog-operator from environment "USER"
+       move 'S' to ws-joblog-action
+       call "JOBLOG" using ws-joblog-path ws-joblog-name
+               ws-joblog-action
+           ws-joblog-count ws-joblog-rc ws-joblog-operator
+
+       accept ws-mode from command-line
+       perform 0500-charger-weights-file
+       if ws-mode = "BATCH"
+           perform 2000-traiter-batch
+       else
            perform 1000-remplire-table
            display "table : " ws-table
            perform 1050-calcul-moyenne-pond
            display "moyenne pondéré = "ws-moyen
+       end-if
+           move ws-nb-items to ws-joblog-count
+           move 'E' to ws-joblog-action
+           call "JOBLOG" using ws-joblog-path ws-joblog-name
+               ws-joblog-action
+               ws-joblog-count ws-joblog-rc ws-joblog-operator
            goback.
 
+      * Charge une fois en mémoire les facteurs de pondération du
+      * référentiel WEIGHTS-FILE, indexés par code article.
+       0500-charger-weights-file.
+           open input weights-file
+           if ws-fs-weights not = "00"
+               display "Erreur ouverture WEIGHTS-FILE : "
+                   ws-fs-weights
+           else
+               perform until ws-fin-weights = "Y"
+                   read weights-file
+                       at end
+                           move "Y" to ws-fin-weights
+                       not at end
+                           add 1 to ws-nb-weights
+                           move wf-code to ws-w-code(ws-nb-weights)
+                           move wf-poids to ws-w-poids(ws-nb-weights)
+                   end-read
+               end-perform
+               close weights-file
+           end-if
+           .
+
        1000-remplire-table.
            perform varying i from 1 by 1 until i > 5
+               display "code article ?"
+               accept ws-code(i)
                display "nombre ?"
                accept ws-nombre(i)
-               display "poid ?"
-               accept ws-poid(i)
+               perform 1020-chercher-poids
+           end-perform
+           .
+
+      * Recherche le poids du code article ws-code(i) dans la table
+      * chargée depuis WEIGHTS-FILE ; à défaut, le poids reste à zéro.
+       1020-chercher-poids.
+           move "N" to ws-poids-trouve
+           perform varying j from 1 by 1 until j > ws-nb-weights
+               if ws-w-code(j) = ws-code(i)
+                   move ws-w-poids(j) to ws-poid(i)
+                   move "Y" to ws-poids-trouve
+               end-if
            end-perform
+           if ws-poids-trouve = "N"
+               display "Code article inconnu : " ws-code(i)
+               move 0 to ws-poid(i)
+           end-if
            .
 
        1050-calcul-moyenne-pond.
@@ -32,6 +161,52 @@
                compute ws-moyen = ws-moyen + (ws-nombre(i)*ws-poid(i))
                add ws-poid(i) to ws-somme-poid
            end-perform
-           compute ws-moyen = ws-moyen / ws-somme-poid
+           if ws-somme-poid > 0
+               compute ws-moyen = ws-moyen / ws-somme-poid
+                   on size error
+                       move 0 to ws-moyen
+               end-compute
+           else
+               move 0 to ws-moyen
+           end-if
+           .
+
+      * Traite un lot d'articles : une ligne de ITEMS-BATCH-FILE par
+      * article, une ligne de moyenne pondérée par article en sortie,
+      * plus un total récapitulatif.
+       2000-traiter-batch.
+           open input items-batch-file
+           if ws-fs-items not = "00"
+               display "Erreur ouverture ITEMS-BATCH-FILE : "
+                   ws-fs-items
+           else
+               open output items-report-file
+               perform until ws-fin-items = "Y"
+                   read items-batch-file
+                       at end
+                           move "Y" to ws-fin-items
+                       not at end
+                           perform 2100-traiter-un-article
+                   end-read
+               end-perform
+               move ws-nb-items to ws-trailer-nb
+               write report-enreg from ws-trailer-ligne
+               close items-batch-file
+               close items-report-file
+           end-if
+           .
+
+       2100-traiter-un-article.
+           move 0 to ws-moyen
+           move 0 to ws-somme-poid
+           perform varying i from 1 by 1 until i > 5
+               move batch-code(i) to ws-code(i)
+               move batch-nombre(i) to ws-nombre(i)
+               perform 1020-chercher-poids
+           end-perform
+           perform 1050-calcul-moyenne-pond
+           move batch-item-id to ws-detail-item
+           move ws-moyen to ws-detail-moyen
+           write report-enreg from ws-detail-ligne
+           add 1 to ws-nb-items
            .
-              
\ No newline at end of file
