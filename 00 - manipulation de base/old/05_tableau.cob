@@ -1,71 +1,68 @@
        identification division.
        program-id. 05_fonction_compute.
 
+       environment division.
+       input-output section.
+       file-control.
+           select lectures-file assign to "src/tableau-lectures.dat"
+               organization is line sequential
+               file status is ws-fs-lectures.
+
        data division.
+       file section.
+       fd  lectures-file.
+       01 lecture-enreg pic 9(5).
+
        working-storage section.
+       01 ws-fs-lectures pic xx value "00".
+       01 ws-fin-lectures pic x value "N".
+       01 ws-count pic 9(5) value 0.
+      * Champs de travail en decimal condense [COMP-3] plutot qu'en
+      * numerique affichable, pour que le traitement reste performant
+      * une fois ce tableau etendu a un fichier complet de releves.
        01 ws-table.
-           05 ws-nombre    pic 99 value 0 occurs 5 times.
-       01 ws-moyenne   pic 999v99 value 0.
-       01 ws-medianne  pic 99v99 value 0.
-       01 ws-min       pic 99 value 0.
-       01 ws-max       pic 99 value 0.
-       01 i            pic 9 value 1.
+           05 ws-nombre    pic 9(5) occurs 1 to 5000 times
+               depending on ws-count usage comp-3.
+       01 ws-moyenne   pic 9(7)v99 usage comp-3 value 0.
+       01 ws-medianne  pic 9(5)v99 usage comp-3 value 0.
+       01 ws-min       pic 9(5) usage comp-3 value 0.
+       01 ws-max       pic 9(5) usage comp-3 value 0.
+       01 i            pic 9(5) value 1.
 
        procedure division.
-           display "entrer 5 nombres"
            perform 1000-remplire-table
-           display "Tableau : " ws-table
-           perform 1050-calcul-moyenne
-           perform 1100-calcul-max
-           perform 1150-calcul-min
-           perform 1200-calcul-med
+           display "Nombre de lectures : " ws-count
+           call "SPSTATS" using ws-count ws-table
+               ws-moyenne ws-min ws-max ws-medianne
+           perform 1300-afficher-ordre-origine
            display "Moyenne : " ws-moyenne
-           display "MÃ©dianne : " ws-medianne
+           display "Médianne : " ws-medianne
            display "Min : " ws-min
            display "Max : " ws-max
            stop run.
-           
+
        1000-remplire-table.
-           perform varying i from 1 by 1 until i > 5
-               display "element "i
-               accept ws-nombre(i)
-           end-perform 
+           open input lectures-file
+           if ws-fs-lectures not = "00"
+               display "Erreur ouverture LECTURES-FILE : "
+                   ws-fs-lectures
+           else
+               perform until ws-fin-lectures = "Y"
+                   read lectures-file
+                       at end
+                           move "Y" to ws-fin-lectures
+                       not at end
+                           add 1 to ws-count
+                           move lecture-enreg to ws-nombre(ws-count)
+                   end-read
+               end-perform
+               close lectures-file
+           end-if
            .
 
-       1050-calcul-moyenne.
-           move ws-nombre(1) to ws-moyenne
-           perform varying i from 2 by 1 until i > 5
-               compute ws-moyenne = ws-moyenne + ws-nombre(i)
-           end-perform 
-           compute ws-moyenne = ws-moyenne / 5
-           .
-           
-       1100-calcul-max.
-      *    move 0 to ws-max
-      *    perform varying i from 1 by 1 until i > 5
-      *        if ws-max < ws-nombre(i) 
-      *            move ws-nombre(i) to ws-max
-      *        end-if
-      *    end-perform 
-      *    .
-           sort ws-nombre descending
-           move ws-nombre(1) to ws-max
-           .
-       
-       1150-calcul-min.
-      *    perform 1100-calcul-max
-      *    move ws-max to ws-min
-      *    perform varying i from 1 by 1 until i > 5
-      *        if ws-min > ws-nombre(i) 
-      *            move ws-nombre(i) to ws-min
-      *        end-if
-      *    end-perform 
-      *    .
-           sort ws-nombre ascending
-           move ws-nombre(1) to ws-min
-           .
-       
-       1200-calcul-med.
-           sort ws-nombre ascending
-           move ws-nombre(3) to ws-medianne
+       1300-afficher-ordre-origine.
+           display "Ordre d'origine des lectures :"
+           perform varying i from 1 by 1 until i > ws-count
+               display "  lecture " i " : " ws-nombre(i)
+           end-perform
            .
