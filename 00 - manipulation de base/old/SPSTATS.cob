@@ -0,0 +1,62 @@
+       identification division.
+       program-id. SPSTATS.
+
+       data division.
+       working-storage section.
+       01 ws-i pic 9(5) value 0.
+      * Copie de travail triée : le tri ne doit jamais altérer la table
+      * d'origine transmise par l'appelant. En COMP-3 comme la table
+      * d'origine, pour rester performant sur un gros volume.
+       01 ws-table-tri.
+           05 ws-nombre-tri pic 9(5) occurs 1 to 5000 times
+               depending on lnk-count usage comp-3.
+
+       LINKAGE SECTION.
+       01 lnk-count pic 9(5).
+      * Meme representation [COMP-3] que la table transmise par
+      * l'appelant [old/05_tableau.cob] - la LINKAGE SECTION ne fait
+      * qu'aliaser la memoire de l'appelant, elle doit donc decrire
+      * exactement le meme USAGE que celui-ci.
+       01 lnk-table.
+           05 lnk-nombre pic 9(5) occurs 1 to 5000 times
+               depending on lnk-count usage comp-3.
+       01 lnk-moyenne pic 9(7)v99 usage comp-3.
+       01 lnk-min pic 9(5) usage comp-3.
+       01 lnk-max pic 9(5) usage comp-3.
+       01 lnk-medianne pic 9(5)v99 usage comp-3.
+
+       procedure division using lnk-count lnk-table
+               lnk-moyenne lnk-min lnk-max lnk-medianne.
+           perform 0100-calcul-moyenne
+           perform 0200-calcul-max
+           perform 0300-calcul-min
+           perform 0400-calcul-med
+           goback.
+
+       0100-calcul-moyenne.
+           move lnk-nombre(1) to lnk-moyenne
+           perform varying ws-i from 2 by 1 until ws-i > lnk-count
+               compute lnk-moyenne = lnk-moyenne + lnk-nombre(ws-i)
+           end-perform
+           compute lnk-moyenne = lnk-moyenne / lnk-count
+           .
+
+       0200-calcul-max.
+           move lnk-table to ws-table-tri
+           sort ws-nombre-tri descending
+           move ws-nombre-tri(1) to lnk-max
+           .
+
+       0300-calcul-min.
+           move lnk-table to ws-table-tri
+           sort ws-nombre-tri ascending
+           move ws-nombre-tri(1) to lnk-min
+           .
+
+       0400-calcul-med.
+           move lnk-table to ws-table-tri
+           sort ws-nombre-tri ascending
+           move ws-nombre-tri((lnk-count / 2) + 1) to lnk-medianne
+           .
+
+       end program SPSTATS.
