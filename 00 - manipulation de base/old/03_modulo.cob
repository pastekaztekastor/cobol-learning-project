@@ -9,7 +9,7 @@
        procedure division.
            display 'Veuillez saisir un nombre : '
            accept ws-nombre
-           compute ws-modulo = function mod(ws-nombre 2)
+           call "SPPARITE" using ws-nombre ws-modulo
            if ws-modulo = 0 then
               display 'pair'
            else
