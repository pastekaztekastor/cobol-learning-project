@@ -1,15 +1,120 @@
        identification division.
        program-id. 07_fonciton-nombre-triangle.
 
+       environment division.
+       input-output section.
+       file-control.
+           select lookup-file assign to "src/triangle-lookup.dat"
+               organization is line sequential
+               file status is ws-fs-lookup.
+
        data division.
+       file section.
+       fd  lookup-file.
+       01 lookup-enreg pic x(40).
+
        working-storage section.
-       01 ws-nombre    pic 9 value 0.
-       01 ws-resulta   pic 99 value 0.
+       01 ws-nombre    pic 9(5) value 0.
+       01 ws-resulta   pic 9(10) value 0.
+       01 ws-err-flag  pic x value "N".
+
+       01 ws-cmdline pic x(40) value spaces.
+       01 ws-mode    pic x(5) value spaces.
+       01 ws-debut   pic 9(5) value 0.
+       01 ws-fin-plage pic 9(5) value 0.
+       01 ws-fs-lookup pic xx value "00".
+       01 k pic 9(5) value 0.
+       01 ws-nb-valeurs pic 9(5) value 0.
+
+       01 ws-lookup-ligne.
+           05 filler pic x(9) value "Nombre : ".
+           05 ws-lookup-nombre pic zzzz9.
+           05 filler pic x(13) value "  Triangle : ".
+           05 ws-lookup-resulta pic z(9)9.
+
+      * Entete et pied de page du rapport, pour que LOOKUP-FILE soit un
+      * rapport imprimable directement utilisable par les Finances,
+      * plutot qu'un simple jeu de lignes brutes.
+       01 ws-rapport-entete1 pic x(40)
+           value "Table des nombres triangulaires".
+       01 ws-rapport-entete2.
+           05 filler pic x(9) value "Plage : ".
+           05 ws-rapport-entete-debut pic zzzz9.
+           05 filler pic x(4) value " a ".
+           05 ws-rapport-entete-fin pic zzzz9.
+       01 ws-rapport-pied.
+           05 filler pic x(14) value "Total valeurs ".
+           05 ws-rapport-pied-nb pic zzzz9.
+
+      * Champs d'appel au journal central des executions (JOB-LOG,
+      * voir 99 - Utilitaires partages/src/JOBLOG.cob).
+       01 ws-joblog-name pic x(20)
+           value "07_fonciton-triangle".
+       01 ws-joblog-path pic x(100)
+           value "../job-log.txt".
+       01 ws-joblog-action pic x(1).
+       01 ws-joblog-count pic 9(5) value 0.
+       01 ws-joblog-rc pic 9(2) value 0.
+       01 ws-joblog-operator pic x(8) value spaces.
 
        procedure division.
-           display "Nombre : "
-           accept ws-nombre
-           call SPTRIGL using ws-nombre returning ws-resu
-      -    lta
-           display "Triangle : " ws-resulta
+           accept ws-joblog-operator from environment "USER"
+           move 'S' to ws-joblog-action
+           call "JOBLOG" using ws-joblog-path ws-joblog-name
+               ws-joblog-action
+               ws-joblog-count ws-joblog-rc ws-joblog-operator
+
+           accept ws-cmdline from command-line
+           unstring ws-cmdline delimited by all spaces
+               into ws-mode ws-debut ws-fin-plage
+           if ws-mode = "BATCH"
+               perform 2000-generer-table-plage
+           else
+               display "Nombre : "
+               accept ws-nombre
+               call "SPTRIGL" using ws-nombre ws-resulta ws-err-flag
+               if ws-err-flag = "Y"
+                   display "Erreur : nombre triangulaire hors limite"
+               else
+                   display "Triangle : " ws-resulta
+               end-if
+           end-if
+           move ws-nb-valeurs to ws-joblog-count
+           move 'E' to ws-joblog-action
+           call "JOBLOG" using ws-joblog-path ws-joblog-name
+               ws-joblog-action
+               ws-joblog-count ws-joblog-rc ws-joblog-operator
            goback.
+
+      * Génère, pour la plage [WS-DEBUT, WS-FIN-PLAGE], une table de
+      * nombres triangulaires dans LOOKUP-FILE (paliers de bonus,
+      * numérotation de pages, etc).
+       2000-generer-table-plage.
+           open output lookup-file
+           if ws-fs-lookup not = "00"
+               display "Erreur ouverture LOOKUP-FILE : " ws-fs-lookup
+           else
+               move 0 to ws-nb-valeurs
+               move ws-debut to ws-rapport-entete-debut
+               move ws-fin-plage to ws-rapport-entete-fin
+               write lookup-enreg from ws-rapport-entete1
+               write lookup-enreg from ws-rapport-entete2
+
+               perform varying k from ws-debut by 1
+                   until k > ws-fin-plage
+                   call "SPTRIGL" using k ws-resulta ws-err-flag
+                   move k to ws-lookup-nombre
+                   if ws-err-flag = "Y"
+                       move 0 to ws-lookup-resulta
+                   else
+                       move ws-resulta to ws-lookup-resulta
+                   end-if
+                   write lookup-enreg from ws-lookup-ligne
+                   add 1 to ws-nb-valeurs
+               end-perform
+
+               move ws-nb-valeurs to ws-rapport-pied-nb
+               write lookup-enreg from ws-rapport-pied
+               close lookup-file
+           end-if
+           .
