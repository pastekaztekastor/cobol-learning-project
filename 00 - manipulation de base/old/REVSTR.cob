@@ -0,0 +1,21 @@
+       identification division.
+       program-id. REVSTR.
+
+       data division.
+       working-storage section.
+       01 ws-i pic 9(3) value 0.
+
+       LINKAGE SECTION.
+       01 chaine-in pic x(20).
+       01 longueur pic 9(3).
+       01 chaine-out pic x(20).
+
+       procedure division using chaine-in longueur chaine-out.
+       move spaces to chaine-out
+       perform varying ws-i from 1 by 1 until ws-i > longueur
+           move chaine-in(ws-i:1)
+               to chaine-out(longueur - ws-i + 1:1)
+       end-perform
+       goback.
+
+       end program REVSTR.
