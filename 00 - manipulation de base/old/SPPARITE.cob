@@ -0,0 +1,15 @@
+       identification division.
+       program-id. SPPARITE.
+
+       data division.
+       working-storage section.
+
+       LINKAGE SECTION.
+       01 param pic 9(5).
+       01 res pic 9.
+
+       procedure division using param res.
+       compute res = function mod(param 2)
+       goback.
+
+       end program SPPARITE.
