@@ -6,15 +6,25 @@
        01 ws-pair pic 9 value 0.
 
        LINKAGE SECTION.
-       01 param pic 99.
-       01 res pic 999.
-       
-       procedure division using  param res.
+       01 param pic 9(5).
+       01 res pic 9(10).
+       01 err-flag pic x.
+
+       procedure division using  param res err-flag.
+       move "N" to err-flag
        compute ws-pair = function mod(param 2)
        if ws-pair = 0
-          compute res = (param + 1) * param / 2 
+          compute res = (param + 1) * param / 2
+              on size error
+                  move "Y" to err-flag
+                  move 0 to res
+          end-compute
        else
           compute res = (param - 1) * param / 2 + param
+              on size error
+                  move "Y" to err-flag
+                  move 0 to res
+          end-compute
        end-if
        goback.
 
