@@ -1,6 +1,13 @@
       ******************************************************************
       * Nom du Projet   : Vérification de la parité
-      * Description     : 
+      * Description     : Vérifie si un nombre est pair ou impair en
+      *    appelant le sous-programme partagé SPPARITE. En mode batch
+      *    (paramètre de lancement "BATCH"), lit ITEMS-FILE (un numéro
+      *    de compte/article par ligne) et réconcilie le lot en
+      *    répartissant chaque numéro dans EVENS-FILE ou ODDS-FILE,
+      *    avec le compte de chaque flux. En mode non surveillé
+      *    (paramètre de lancement "PARM n"), le nombre vient de la
+      *    ligne de commande au lieu d'une saisie terminal.
       *
       * Date de création: 13/12/2024
       * Auteur          : Champémont Mathurin
@@ -8,19 +15,178 @@
        identification division.
        program-id. 04_verification-de-l.
 
+       environment division.
+       input-output section.
+       file-control.
+           select items-file assign to "src/items.dat"
+               organization is line sequential
+               file status is ws-fs-items.
+           select evens-file assign to "src/evens.dat"
+               organization is line sequential
+               file status is ws-fs-evens.
+           select odds-file assign to "src/odds.dat"
+               organization is line sequential
+               file status is ws-fs-odds.
+
        data division.
+       file section.
+       fd  items-file.
+       01 item-enreg pic 9(5).
+
+       fd  evens-file.
+       01 evens-enreg pic x(25).
+
+       fd  odds-file.
+       01 odds-enreg pic x(25).
+
        working-storage section.
+       01 ws-cmdline pic x(40) value spaces.
+       01 ws-mode pic x(5) value spaces.
+       01 ws-parm-nombre pic 9(5) value 0.
        01 ws-nombre pic 9(5) value 0.
        01 ws-modulo pic 9 value 0.
 
+       01 ws-fs-items pic xx value "00".
+       01 ws-fs-evens pic xx value "00".
+       01 ws-fs-odds pic xx value "00".
+       01 ws-fin-items pic x value "N".
+       01 ws-nb-pairs pic 9(6) value 0.
+       01 ws-nb-impairs pic 9(6) value 0.
+
+      * Seuil d'ecart pairs/impairs au-dela duquel la reconciliation
+      * batch declenche une alerte au lieu de se terminer en silence ;
+      * surchargeable au lancement par la variable d'environnement
+      * SEUIL_ECART_PCT, meme demarche que WS-JSON-PATH-ENV dans
+      * 01_parser.cob.
+       01 ws-seuil-ecart-pct pic 9(3) value 20.
+       01 ws-seuil-env pic x(3) value spaces.
+       01 ws-total-items pic 9(6) value 0.
+       01 ws-ecart-abs pic 9(6) value 0.
+       01 ws-ecart-pct pic 9(3)v9(2) value 0.
+       01 ws-ecart-pct-ed pic zz9.99.
+       01 ws-seuil-ecart-pct-ed pic zz9.
+
+       01 ws-detail-ligne pic z(4)9.
+
+       01 ws-trailer-evens.
+           05 filler pic x(17) value "Total pairs    : ".
+           05 ws-trailer-evens-nb pic zzzzz9.
+
+       01 ws-trailer-odds.
+           05 filler pic x(17) value "Total impairs  : ".
+           05 ws-trailer-odds-nb pic zzzzz9.
+
+      * Champs d'appel au journal central des executions (JOB-LOG,
+      * voir 99 - Utilitaires partages/src/JOBLOG.cob).
+       01 ws-joblog-name pic x(20) value "04_verification-de-l".
+       01 ws-joblog-path pic x(100)
+           value "../job-log.txt".
+       01 ws-joblog-action pic x(1).
+       01 ws-joblog-count pic 9(5) value 0.
+       01 ws-joblog-rc pic 9(2) value 0.
+       01 ws-joblog-operator pic x(8) value spaces.
+
        procedure division.
+       accept ws-joblog-operator from environment "USER"
+       accept ws-seuil-env from environment "SEUIL_ECART_PCT"
+       if ws-seuil-env not = spaces
+           move ws-seuil-env to ws-seuil-ecart-pct
+       end-if
+       move 'S' to ws-joblog-action
+       call "JOBLOG" using ws-joblog-path ws-joblog-name
+               ws-joblog-action
+           ws-joblog-count ws-joblog-rc ws-joblog-operator
+
+       accept ws-cmdline from command-line
+       unstring ws-cmdline delimited by all spaces
+           into ws-mode ws-parm-nombre
+       if ws-mode = "BATCH"
+           perform 2000-traiter-batch
+       else if ws-mode = "PARM"
+           move ws-parm-nombre to ws-nombre
+           perform 1050-verifier-et-afficher
+       else
            display 'Veuillez saisir un nombre : '
            accept ws-nombre
-           compute ws-modulo = function mod(ws-nombre 2)
+           perform 1050-verifier-et-afficher
+       end-if
+           compute ws-joblog-count = ws-nb-pairs + ws-nb-impairs
+           move 'E' to ws-joblog-action
+           call "JOBLOG" using ws-joblog-path ws-joblog-name
+               ws-joblog-action
+               ws-joblog-count ws-joblog-rc ws-joblog-operator
+           goback .
+
+       1050-verifier-et-afficher.
+           call "SPPARITE" using ws-nombre ws-modulo
            if ws-modulo = 0 then
               display 'pair'
            else
               display 'impair'
            end-if
-           
-           goback .
+           .
+
+       2000-traiter-batch.
+           open input items-file
+           open output evens-file
+           open output odds-file
+           if ws-fs-items not = "00"
+               display "Erreur ouverture ITEMS-FILE : " ws-fs-items
+           else
+               perform until ws-fin-items = "Y"
+                   read items-file
+                       at end
+                           move "Y" to ws-fin-items
+                       not at end
+                           perform 2100-repartir-un-item
+                   end-read
+               end-perform
+               move ws-nb-pairs to ws-trailer-evens-nb
+               write evens-enreg from ws-trailer-evens
+               move ws-nb-impairs to ws-trailer-odds-nb
+               write odds-enreg from ws-trailer-odds
+               display "Reconciliation terminee - pairs: "
+                   ws-nb-pairs " impairs: " ws-nb-impairs
+               perform 2900-verifier-ecart-reconciliation
+               close items-file
+               close evens-file
+               close odds-file
+           end-if
+           .
+
+       2900-verifier-ecart-reconciliation.
+      * Alerte si l'ecart entre pairs et impairs s'ecarte trop d'une
+      * repartition 50/50 attendue, plutot que de terminer
+      * normalement en laissant l'anomalie passer inapercue dans les
+      * fichiers de sortie.
+           compute ws-total-items = ws-nb-pairs + ws-nb-impairs
+           if ws-total-items > 0
+               if ws-nb-pairs >= ws-nb-impairs
+                   compute ws-ecart-abs = ws-nb-pairs - ws-nb-impairs
+               else
+                   compute ws-ecart-abs = ws-nb-impairs - ws-nb-pairs
+               end-if
+               compute ws-ecart-pct rounded =
+                   (ws-ecart-abs / ws-total-items) * 100
+               if ws-ecart-pct > ws-seuil-ecart-pct
+                   move ws-ecart-pct to ws-ecart-pct-ed
+                   move ws-seuil-ecart-pct to ws-seuil-ecart-pct-ed
+                   display "ALERTE : ecart pairs/impairs de "
+                       ws-ecart-pct-ed "% depasse le seuil de "
+                       ws-seuil-ecart-pct-ed "% - revision requise."
+                   move 50 to ws-joblog-rc
+               end-if
+           end-if
+           .
+
+       2100-repartir-un-item.
+           move item-enreg to ws-detail-ligne
+           call "SPPARITE" using item-enreg ws-modulo
+           if ws-modulo = 0
+               write evens-enreg from ws-detail-ligne
+               add 1 to ws-nb-pairs
+           else
+               write odds-enreg from ws-detail-ligne
+               add 1 to ws-nb-impairs
+           end-if
+           .
