@@ -1,7 +1,18 @@
       ******************************************************************
       * Nom du Projet   : Conversion Celsius-Fahrenheit
       * Description     : Convertie les degres celsius en fahrenheit jus
-      *    qu'a ce qu'on lui dise de ne plus le faire
+      *    qu'a ce qu'on lui dise de ne plus le faire. En mode batch
+      *    (paramètre de lancement "BATCH"), lit les relevés dans
+      *    SENSOR-READINGS et écrit une ligne de conversion par relevé
+      *    plus un total récapitulatif (nombre, min, max, moyenne).
+      *    Affiche également la conversion en Kelvin pour chaque relevé.
+      *    Un point de reprise est écrit tous les
+      *    WS-CHECKPOINT-INTERVAL relevés dans CHECKPOINT-FILE ; si le
+      *    job est relancé après un arrêt, les relevés déjà traités sont
+      *    sautés et les cumuls du rapport repartent du point de reprise.
+      *    En mode non surveillé (paramètre de lancement "PARM n"), le
+      *    relevé Celsius vient de la ligne de commande au lieu d'une
+      *    saisie terminal, pour un seul relevé converti sans boucle.
       *
       * Date de création: 13/12/2024
       * Auteur          : Champémont Mathurin
@@ -9,20 +20,270 @@
        identification division.
        program-id. 03_conversion-celsiu.
 
+       environment division.
+       input-output section.
+       file-control.
+           select sensor-readings assign to "src/sensor-readings.dat"
+               organization is line sequential
+               file status is ws-fs-sensor.
+           select conversion-report
+               assign to "src/conversion-report.dat"
+               organization is line sequential
+               file status is ws-fs-report.
+           select checkpoint-file
+               assign to "src/conversion-checkpoint.dat"
+               organization is line sequential
+               file status is ws-fs-checkpoint.
+
        data division.
+       file section.
+       fd  sensor-readings.
+       01 sensor-cel pic s99v99.
+
+       fd  conversion-report.
+       01 report-enreg pic x(60).
+
+       fd  checkpoint-file.
+       01 checkpoint-enreg.
+           05 cp-last-num pic 9(6).
+           05 cp-nb-lectures pic 9(6).
+           05 cp-far-min pic s999v99.
+           05 cp-far-max pic s999v99.
+           05 cp-far-total pic s9(7)v99.
+
        working-storage section.
        01 ws-fin pic x value 'y'.
+       01 ws-cmdline pic x(40) value spaces.
+       01 ws-mode pic x(5) value spaces.
+       01 ws-parm-str pic x(10) value spaces.
        01 ws-cel pic s99v99.
-       01 ws-far pic s99v99.
+       01 ws-far pic s999v99.
+       01 ws-kel pic s999v99.
+
+       01 ws-fs-sensor pic xx value "00".
+       01 ws-fs-report pic xx value "00".
+       01 ws-fs-checkpoint pic xx value "00".
+       01 ws-fin-lecture pic x value "N".
+       01 ws-nb-lectures pic 9(6) value 0.
+       01 ws-record-num pic 9(6) value 0.
+       01 ws-checkpoint-interval pic 9(4) value 10.
+       01 ws-reprise pic x value "N".
+       01 ws-far-min pic s999v99 value 0.
+       01 ws-far-max pic s999v99 value 0.
+       01 ws-far-total pic s9(7)v99 value 0.
+       01 ws-far-moyenne pic s999v99 value 0.
+       01 ws-far-size-error pic x value "N".
+
+       01 ws-detail-ligne.
+           05 filler pic x(10) value "Celsius : ".
+           05 ws-detail-cel pic -99.99.
+           05 filler pic x(15) value "  Fahrenheit : ".
+           05 ws-detail-far pic -99.99.
+           05 filler pic x(11) value "  Kelvin : ".
+           05 ws-detail-kel pic -999.99.
+
+       01 ws-trailer-ligne.
+           05 filler pic x(9) value "Lectures ".
+           05 ws-trailer-nb pic zzzzz9.
+           05 filler pic x(6) value "  Min ".
+           05 ws-trailer-min pic -999.99.
+           05 filler pic x(6) value "  Max ".
+           05 ws-trailer-max pic -999.99.
+           05 filler pic x(10) value "  Moyenne ".
+           05 ws-trailer-moy pic -999.99.
+
+      * Champs d'appel au journal central des executions (JOB-LOG,
+      * voir 99 - Utilitaires partages/src/JOBLOG.cob).
+       01 ws-joblog-name pic x(20) value "03_conversion-celsiu".
+       01 ws-joblog-path pic x(100)
+           value "../job-log.txt".
+       01 ws-joblog-action pic x(1).
+       01 ws-joblog-count pic 9(5) value 0.
+       01 ws-joblog-rc pic 9(2) value 0.
+       01 ws-joblog-operator pic x(8) value spaces.
 
        procedure division.
-       perform until ws-fin = 'n'
-           display "Celsius : "
-           accept ws-cel
+       accept ws-joblog-operator from environment "USER"
+       move 'S' to ws-joblog-action
+       call "JOBLOG" using ws-joblog-path ws-joblog-name
+               ws-joblog-action
+           ws-joblog-count ws-joblog-rc ws-joblog-operator
+
+       accept ws-cmdline from command-line
+       unstring ws-cmdline delimited by all spaces
+           into ws-mode ws-parm-str
+       if ws-mode = "BATCH"
+           perform 2000-traiter-batch
+       else if ws-mode = "PARM"
+           move function numval(ws-parm-str) to ws-cel
+           perform 2100-convertir-et-afficher
+       else
+           perform until ws-fin = 'n' or ws-fin = 'N'
+               display "Celsius : "
+               accept ws-cel
+               perform 2100-convertir-et-afficher
+               perform 9000-demander-continuer
+           end-perform
+       end-if
+           move ws-nb-lectures to ws-joblog-count
+           move 'E' to ws-joblog-action
+           call "JOBLOG" using ws-joblog-path ws-joblog-name
+               ws-joblog-action
+               ws-joblog-count ws-joblog-rc ws-joblog-operator
+           goback.
+
+       2100-convertir-et-afficher.
            compute ws-far = ws-cel * (9/5) + 32
+               on size error
+                   display "Depassement de capacite Fahrenheit "
+                       "pour Celsius : " ws-cel
+           end-compute
+           compute ws-kel = ws-cel + 273.15
            display "Fahrenheit : "ws-far
+           display "Kelvin : "ws-kel
+           .
+
+      * Redemande tant que la reponse n'est pas un Y/N reconnu, pour
+      * qu'une saisie multi-caractere ou une simple touche Entree ne
+      * laisse pas la boucle dans un etat imprevisible.
+       9000-demander-continuer.
            display "Continue ? [Y/n]"
            accept ws-fin
+           perform until ws-fin = 'y' or ws-fin = 'Y'
+               or ws-fin = 'n' or ws-fin = 'N'
+               display "Reponse non reconnue - repondre Y ou N"
+               display "Continue ? [Y/n]"
+               accept ws-fin
            end-perform
-           goback.
+           .
+
+       2000-traiter-batch.
+           perform 2050-lire-point-de-reprise
+           open input sensor-readings
+           if ws-reprise = "Y"
+               open extend conversion-report
+               perform 2060-sauter-relevees-traites
+           else
+               open output conversion-report
+           end-if
+           if ws-fs-sensor not = "00"
+               display "Erreur ouverture SENSOR-READINGS : "
+                   ws-fs-sensor
+           else
+               perform until ws-fin-lecture = "Y"
+                   read sensor-readings
+                       at end
+                           move "Y" to ws-fin-lecture
+                       not at end
+                           add 1 to ws-record-num
+                           move sensor-cel to ws-cel
+                           perform 2100-traiter-une-lecture
+                           perform 2150-ecrire-point-de-reprise
+                   end-read
+               end-perform
+               perform 2200-ecrire-trailer
+               perform 2250-purger-point-de-reprise
+               close sensor-readings
+               close conversion-report
+           end-if
+           .
+
+      * Relit le dernier point de reprise (0 si aucune reprise en cours)
+      * et restaure les cumuls du rapport pour poursuivre le traitement.
+       2050-lire-point-de-reprise.
+           open input checkpoint-file
+           if ws-fs-checkpoint = "00"
+               read checkpoint-file
+                   at end
+                       continue
+                   not at end
+                       move "Y" to ws-reprise
+                       move cp-last-num to ws-record-num
+                       move cp-nb-lectures to ws-nb-lectures
+                       move cp-far-min to ws-far-min
+                       move cp-far-max to ws-far-max
+                       move cp-far-total to ws-far-total
+               end-read
+               close checkpoint-file
+           end-if
+           .
+
+      * Saute les relevés déjà traités lors d'une exécution précédente.
+       2060-sauter-relevees-traites.
+           move 0 to ws-record-num
+           perform until ws-record-num not < cp-last-num
+               or ws-fin-lecture = "Y"
+               read sensor-readings
+                   at end
+                       move "Y" to ws-fin-lecture
+                   not at end
+                       add 1 to ws-record-num
+               end-read
+           end-perform
+           .
+
+       2100-traiter-une-lecture.
+           move "N" to ws-far-size-error
+           compute ws-far = ws-cel * (9/5) + 32
+               on size error
+                   move "Y" to ws-far-size-error
+           end-compute
+           if ws-far-size-error = "Y"
+               display "Depassement de capacite Fahrenheit - releve "
+                   ws-record-num " ignore du rapport."
+           else
+               compute ws-kel = ws-cel + 273.15
+               move ws-cel to ws-detail-cel
+               move ws-far to ws-detail-far
+               move ws-kel to ws-detail-kel
+               write report-enreg from ws-detail-ligne
+               add 1 to ws-nb-lectures
+               add ws-far to ws-far-total
+               if ws-nb-lectures = 1
+                   move ws-far to ws-far-min
+                   move ws-far to ws-far-max
+               else
+                   if ws-far < ws-far-min
+                       move ws-far to ws-far-min
+                   end-if
+                   if ws-far > ws-far-max
+                       move ws-far to ws-far-max
+                   end-if
+               end-if
+           end-if
+           .
+
+      * Écrit un point de reprise tous les WS-CHECKPOINT-INTERVAL
+      * relevés afin qu'un redémarrage puisse reprendre sans tout
+      * retraiter depuis le début.
+       2150-ecrire-point-de-reprise.
+           if function mod(ws-record-num ws-checkpoint-interval) = 0
+               move ws-record-num to cp-last-num
+               move ws-nb-lectures to cp-nb-lectures
+               move ws-far-min to cp-far-min
+               move ws-far-max to cp-far-max
+               move ws-far-total to cp-far-total
+               open output checkpoint-file
+               write checkpoint-enreg
+               close checkpoint-file
+           end-if
+           .
+
+       2200-ecrire-trailer.
+           if ws-nb-lectures > 0
+               compute ws-far-moyenne =
+                   ws-far-total / ws-nb-lectures
+           end-if
+           move ws-nb-lectures to ws-trailer-nb
+           move ws-far-min to ws-trailer-min
+           move ws-far-max to ws-trailer-max
+           move ws-far-moyenne to ws-trailer-moy
+           write report-enreg from ws-trailer-ligne
+           .
 
+      * Une fois le traitement terminé intégralement, on vide le point
+      * de reprise : un prochain lancement repartira depuis le début.
+       2250-purger-point-de-reprise.
+           open output checkpoint-file
+           close checkpoint-file
+           .
