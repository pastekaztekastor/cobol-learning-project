@@ -0,0 +1,84 @@
+      ******************************************************************
+      * Nom du Projet   : Console opérateur
+      * Description     : Menu de lancement pour les utilitaires du
+      *    projet (somme, conversion, parité, moyenne pondérée,
+      *    nombre triangulaire) afin que l'opérateur n'ait pas à
+      *    connaître ou saisir chaque nom de programme au terminal.
+      *
+      * Date de création: 13/12/2024
+      * Auteur          : Champémont Mathurin
+      ******************************************************************
+       identification division.
+       program-id. 08_console.
+
+       data division.
+       working-storage section.
+       01 ws-choix pic 9 value 0.
+       01 ws-continuer pic x value "O".
+
+      * Champs d'appel au journal central des executions (JOB-LOG,
+      * voir 99 - Utilitaires partages/src/JOBLOG.cob).
+       01 ws-joblog-name pic x(20) value "08_console".
+       01 ws-joblog-path pic x(100)
+           value "../job-log.txt".
+       01 ws-joblog-action pic x(1).
+       01 ws-joblog-count pic 9(5) value 0.
+       01 ws-joblog-rc pic 9(2) value 0.
+       01 ws-joblog-operator pic x(8) value spaces.
+
+       procedure division.
+           accept ws-joblog-operator from environment "USER"
+           move 'S' to ws-joblog-action
+           call "JOBLOG" using ws-joblog-path ws-joblog-name
+               ws-joblog-action
+               ws-joblog-count ws-joblog-rc ws-joblog-operator
+
+           perform until ws-continuer = "N" or ws-continuer = "n"
+               perform 1000-afficher-menu
+               perform 1100-traiter-choix
+               display "Continuer ? [O/n]"
+               accept ws-continuer
+           end-perform
+
+           move 'E' to ws-joblog-action
+           call "JOBLOG" using ws-joblog-path ws-joblog-name
+               ws-joblog-action
+               ws-joblog-count ws-joblog-rc ws-joblog-operator
+           goback.
+
+       1000-afficher-menu.
+           display " "
+           display "=== Console operateur ==="
+           display "1. Somme de deux nombres"
+           display "2. Conversion Celsius/Fahrenheit"
+           display "3. Verification de parite"
+           display "4. Moyenne ponderee"
+           display "5. Nombre triangulaire"
+           display "0. Quitter"
+           display "Votre choix ?"
+           accept ws-choix
+           .
+
+       1100-traiter-choix.
+           evaluate ws-choix
+               when 1
+                   call "02_calcul-de-la-somm"
+                   cancel "02_calcul-de-la-somm"
+               when 2
+                   call "03_conversion-celsiu"
+                   cancel "03_conversion-celsiu"
+               when 3
+                   call "04_verification-de-l"
+                   cancel "04_verification-de-l"
+               when 4
+                   call "06_moyenne_pond"
+                   cancel "06_moyenne_pond"
+               when 5
+                   call "07_fonciton-nombre-triangle"
+                   cancel "07_fonciton-nombre-triangle"
+               when 0
+                   move "N" to ws-continuer
+               when other
+                   display "Choix invalide"
+           end-evaluate
+           .
