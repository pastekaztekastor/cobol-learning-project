@@ -1,7 +1,8 @@
       ******************************************************************
       * Nom du Projet   : Affichage de texte simple
-      * Description     : Affiche "Hello World, Mathurin" avec un variab
-      *    le pour le nom.
+      * Description     : Affiche "Hello World, <nom>" pour le nom fourni
+      *    en paramètre de lancement, ou à défaut lu dans le fichier
+      *    NOM-FILE (src/nom.txt), ou à défaut "Mathurin".
       *
       * Date de création: 13/12/2024
       * Auteur          : Champémont Mathurin
@@ -9,11 +10,58 @@
        identification division.
        program-id. 01_affichage-de-text.
 
+       environment division.
+       input-output section.
+       file-control.
+           select nom-file assign to "src/nom.txt"
+               organization is line sequential
+               file status is ws-fs-nom.
+
        data division.
+       file section.
+       fd  nom-file.
+       01 nom-enreg pic x(30).
+
        working-storage section.
-       01 ws-var pic x(8) value "Mathurin".
+       01 ws-var pic x(30) value "Mathurin".
+       01 ws-fs-nom pic xx value "00".
+
+      * Champs d'appel au journal central des executions (JOB-LOG,
+      * voir 99 - Utilitaires partages/src/JOBLOG.cob), consigne au
+      * debut et a la fin de chaque programme de ce dépôt.
+       01 ws-joblog-name pic x(20) value "01_affichage-de-text".
+       01 ws-joblog-path pic x(100)
+           value "../job-log.txt".
+       01 ws-joblog-action pic x(1).
+       01 ws-joblog-count pic 9(5) value 0.
+       01 ws-joblog-rc pic 9(2) value 0.
+       01 ws-joblog-operator pic x(8) value spaces.
 
        procedure division.
+       accept ws-joblog-operator from environment "USER"
+       move 'S' to ws-joblog-action
+       call "JOBLOG" using ws-joblog-path ws-joblog-name
+               ws-joblog-action
+           ws-joblog-count ws-joblog-rc ws-joblog-operator
+
+       accept ws-var from command-line
+       if ws-var = spaces
+           perform 1000-lire-fichier-nom
+       end-if
        display "Hello World " ws-var
+
+           move 'E' to ws-joblog-action
+           call "JOBLOG" using ws-joblog-path ws-joblog-name
+               ws-joblog-action
+               ws-joblog-count ws-joblog-rc ws-joblog-operator
            goback.
 
+       1000-lire-fichier-nom.
+           open input nom-file
+           if ws-fs-nom = "00"
+               read nom-file into ws-var
+               close nom-file
+           else
+               move "Mathurin" to ws-var
+           end-if
+           .
