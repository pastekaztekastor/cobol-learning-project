@@ -1,6 +1,7 @@
       ******************************************************************
       * Nom du Projet   : Inversion d'une chaîne de caractères
-      * Description     : 
+      * Description     : Inverse une chaîne de caractères en appelant
+      *    le sous-programme partagé REVSTR.
       *
       * Date de création: 13/12/2024
       * Auteur          : Champémont Mathurin
@@ -11,9 +12,33 @@
        data division.
        working-storage section.
        01 ws-chaine pic x(20) value "Ceci est une chaine."
+       01 ws-longueur pic 9(3) value 20.
+       01 ws-chaine-inversee pic x(20) value spaces.
+
+      * Champs d'appel au journal central des executions (JOB-LOG,
+      * voir 99 - Utilitaires partages/src/JOBLOG.cob).
+       01 ws-joblog-name pic x(20) value "06_inversion-dune-ch".
+       01 ws-joblog-path pic x(100)
+           value "../job-log.txt".
+       01 ws-joblog-action pic x(1).
+       01 ws-joblog-count pic 9(5) value 0.
+       01 ws-joblog-rc pic 9(2) value 0.
+       01 ws-joblog-operator pic x(8) value spaces.
 
        procedure division.
+           accept ws-joblog-operator from environment "USER"
+           move 'S' to ws-joblog-action
+           call "JOBLOG" using ws-joblog-path ws-joblog-name
+               ws-joblog-action
+               ws-joblog-count ws-joblog-rc ws-joblog-operator
+
            display "chaine :" ws-chaine
-           reversed()
-           goback.
+           call "REVSTR" using ws-chaine ws-longueur
+               ws-chaine-inversee
+           display "inversee :" ws-chaine-inversee
 
+           move 'E' to ws-joblog-action
+           call "JOBLOG" using ws-joblog-path ws-joblog-name
+               ws-joblog-action
+               ws-joblog-count ws-joblog-rc ws-joblog-operator
+           goback.
