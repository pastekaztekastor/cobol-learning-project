@@ -1,26 +1,205 @@
       ******************************************************************
       * Nom du Projet   : Calcul de la somme de deux nombres
       * Description     : Demande deux nombre et retourne la somme des d
-      *    eux
+      *    eux. En mode interactif, ACCEPT des deux nombres au terminal.
+      *    En mode batch (paramètre de lancement "BATCH"), lit les paires
+      *    de nombres dans TRANSACTION-FILE et écrit une ligne de détail
+      *    par paire plus un enregistrement de total général. Toute
+      *    transaction dont la somme dépasse la capacité de WS-RESULTA
+      *    est déroutée vers EXCEPTIONS-FILE au lieu d'être tronquée.
+      *    En mode non surveillé (paramètre de lancement "PARM n1 n2"),
+      *    les deux nombres sont pris sur la ligne de commande au lieu
+      *    d'attendre une saisie terminal.
       *
       * Date de création: 13/12/2024
       * Auteur          : Champémont Mathurin
+      *
+      * Historique des modifications :
+      *  - 09/08/2026 : TRANS-NOMBRE-1/2 passes sur 3 chiffres pour que
+      *    le DEPASSEMENT CAPACITE de TRANSACTION-FILE soit atteignable
+      *    en pratique (deux nombres a 2 chiffres ne peuvent jamais
+      *    depasser WS-RESULTA) ; les champs a 2 chiffres saisis au
+      *    terminal ou en PARM restent inchanges.
       ******************************************************************
        identification division.
        program-id. 02_calcul-de-la-somm.
 
+       environment division.
+       input-output section.
+       file-control.
+           select transaction-file assign to "src/transactions.dat"
+               organization is line sequential
+               file status is ws-fs-trans.
+           select result-file assign to "src/somme-resultats.dat"
+               organization is line sequential
+               file status is ws-fs-result.
+           select exceptions-file assign to "src/somme-exceptions.dat"
+               organization is line sequential
+               file status is ws-fs-except.
+
        data division.
+       file section.
+       fd  transaction-file.
+       01 trans-enreg.
+           05 trans-nombre-1 pic 999.
+           05 trans-nombre-2 pic 999.
+
+       fd  result-file.
+       01 result-enreg pic x(40).
+
+       fd  exceptions-file.
+       01 exception-enreg pic x(60).
+
        working-storage section.
+       01 ws-cmdline pic x(40) value spaces.
+       01 ws-mode pic x(5) value spaces.
+       01 ws-parm-n1 pic 99 value 0.
+       01 ws-parm-n2 pic 99 value 0.
        01 ws-nombre-1 pic 99.
        01 ws-nombre-2 pic 99.
        01 ws-resulta pic 999.
+       01 ws-fs-trans pic xx value "00".
+       01 ws-fs-result pic xx value "00".
+       01 ws-fs-except pic xx value "00".
+       01 ws-fin-transactions pic x value "N".
+       01 ws-grand-total pic 9(6) value 0.
+       01 ws-nb-transactions pic 9(6) value 0.
+       01 ws-nb-exceptions pic 9(6) value 0.
+       01 ws-size-error pic x value "N".
+
+       01 ws-exception-ligne.
+           05 ws-except-n1 pic zz9.
+           05 filler pic x(3) value " + ".
+           05 ws-except-n2 pic zz9.
+           05 filler pic x(25) value " = DEPASSEMENT CAPACITE ".
+
+       01 ws-detail-ligne.
+           05 ws-detail-n1 pic zz9.
+           05 filler pic x(3) value " + ".
+           05 ws-detail-n2 pic zz9.
+           05 filler pic x(3) value " = ".
+           05 ws-detail-res pic zz9.
+
+       01 ws-trailer-ligne.
+           05 filler pic x(16) value "TOTAL GENERAL = ".
+           05 ws-trailer-total pic zzzzz9.
+           05 filler pic x(10) value "  (lignes ".
+           05 ws-trailer-count pic zzzzz9.
+           05 filler pic x(14) value ")  exceptions ".
+           05 ws-trailer-except pic zzzzz9.
+
+      * Champs d'appel au journal central des executions (JOB-LOG,
+      * voir 99 - Utilitaires partages/src/JOBLOG.cob).
+       01 ws-joblog-name pic x(20) value "02_calcul-de-la-somm".
+       01 ws-joblog-path pic x(100)
+           value "../job-log.txt".
+       01 ws-joblog-action pic x(1).
+       01 ws-joblog-count pic 9(5) value 0.
+       01 ws-joblog-rc pic 9(2) value 0.
+       01 ws-joblog-operator pic x(8) value spaces.
 
        procedure division.
-       display "Nombre 1 :"
-       accept ws-nombre-1
-       display "Nombre 2 :"
-       accept ws-nombre-2
-       compute ws-resulta = ws-nombre-1 + ws-nombre-2
-       display ws-nombre-1" + "ws-nombre-2" = "ws-resulta
+       accept ws-joblog-operator from environment "USER"
+       move 'S' to ws-joblog-action
+       call "JOBLOG" using ws-joblog-path ws-joblog-name
+               ws-joblog-action
+           ws-joblog-count ws-joblog-rc ws-joblog-operator
+
+       accept ws-cmdline from command-line
+       unstring ws-cmdline delimited by all spaces
+           into ws-mode ws-parm-n1 ws-parm-n2
+       if ws-mode = "BATCH"
+           perform 2000-traiter-batch
+       else if ws-mode = "PARM"
+           perform 1000-traiter-parm
+       else
+           perform 1000-traiter-interactif
+       end-if
+           move ws-nb-transactions to ws-joblog-count
+           move 'E' to ws-joblog-action
+           call "JOBLOG" using ws-joblog-path ws-joblog-name
+               ws-joblog-action
+               ws-joblog-count ws-joblog-rc ws-joblog-operator
            goback.
 
+       1000-traiter-interactif.
+           display "Nombre 1 :"
+           accept ws-nombre-1
+           display "Nombre 2 :"
+           accept ws-nombre-2
+           perform 1050-calculer-et-afficher
+           .
+
+      * Mode non surveillé : les deux nombres viennent de la ligne de
+      * commande ("PARM n1 n2") plutôt que d'un ACCEPT au terminal.
+       1000-traiter-parm.
+           move ws-parm-n1 to ws-nombre-1
+           move ws-parm-n2 to ws-nombre-2
+           perform 1050-calculer-et-afficher
+           .
+
+       1050-calculer-et-afficher.
+           compute ws-resulta = ws-nombre-1 + ws-nombre-2
+               on size error
+                   display "Depassement de capacite : "
+                       ws-nombre-1 " + " ws-nombre-2
+           end-compute
+           display ws-nombre-1" + "ws-nombre-2" = "ws-resulta
+           .
+
+       2000-traiter-batch.
+           open input transaction-file
+           if ws-fs-trans not = "00"
+               display "Erreur ouverture TRANSACTION-FILE : "
+                   ws-fs-trans
+               move 16 to ws-joblog-rc
+           else
+               open output result-file
+               open output exceptions-file
+               perform until ws-fin-transactions = "Y"
+                   read transaction-file into trans-enreg
+                       at end
+                           move "Y" to ws-fin-transactions
+                       not at end
+                           perform 2100-traiter-une-transaction
+                   end-read
+               end-perform
+               perform 2200-ecrire-trailer
+               close transaction-file
+               close result-file
+               close exceptions-file
+           end-if
+           .
+
+       2100-traiter-une-transaction.
+           move "N" to ws-size-error
+           compute ws-resulta =
+               trans-nombre-1 + trans-nombre-2
+               on size error
+                   move "Y" to ws-size-error
+           end-compute
+           if ws-size-error = "Y"
+               perform 2150-router-exception
+           else
+               move trans-nombre-1 to ws-detail-n1
+               move trans-nombre-2 to ws-detail-n2
+               move ws-resulta to ws-detail-res
+               write result-enreg from ws-detail-ligne
+               add ws-resulta to ws-grand-total
+               add 1 to ws-nb-transactions
+           end-if
+           .
+
+       2150-router-exception.
+           move trans-nombre-1 to ws-except-n1
+           move trans-nombre-2 to ws-except-n2
+           write exception-enreg from ws-exception-ligne
+           add 1 to ws-nb-exceptions
+           .
+
+       2200-ecrire-trailer.
+           move ws-grand-total to ws-trailer-total
+           move ws-nb-transactions to ws-trailer-count
+           move ws-nb-exceptions to ws-trailer-except
+           write result-enreg from ws-trailer-ligne
+           .
