@@ -0,0 +1,304 @@
+      ******************************************************************
+      * Nom du Projet   : Auto-test des utilitaires de manipulation
+      * Description     : Aujourd'hui la seule facon de confirmer que
+      *    02_calcul-de-la-somm, 03_conversion-celsiu,
+      *    04_verification-de-l, SPTRIGL et les routines statistiques
+      *    appelees par old/05_tableau.cob produisent toujours un
+      *    resultat correct est de relire la sortie console a l'oeil
+      *    apres chaque changement. Ce programme rejoue chaque
+      *    utilitaire avec des entrees connues et compare la sortie
+      *    obtenue au resultat attendu, pour detecter un utilitaire
+      *    casse avant qu'il n'atteigne le traitement batch nocturne.
+      *    02_calcul-de-la-somm, 03_conversion-celsiu et
+      *    04_verification-de-l sont rejoues comme des processus
+      *    independants [CALL "SYSTEM" des executables deja prets
+      *    src/autotest-calc, src/autotest-conv et src/autotest-verif]
+      *    en mode non surveille ["PARM"), leur sortie console
+      *    redirigee vers un fichier texte relu et compare - une seule
+      *    commande de lancement avec des parametres differents par cas
+      *    de test ; SPTRIGL et SPSTATS sont des sous-programmes
+      *    appeles directement [CALL], leurs resultats numeriques
+      *    compares sans passer par un fichier.
+      *
+      * Date de création: 08/08/2026
+      * Auteur          : Champémont Mathurin
+      *
+      * Historique des modifications :
+      *  - 09/08/2026 : les trois etapes rejouees sont desormais des
+      *    executables de test prepares a l'avance.
+      ******************************************************************
+       identification division.
+       program-id. 05_auto-test-utilita.
+
+       environment division.
+       input-output section.
+       file-control.
+           select result-file assign to "src/autotest-resultat.tmp"
+               organization is line sequential
+               file status is ws-fs-result.
+
+       data division.
+       file section.
+       fd  result-file.
+       01 result-ligne pic x(100).
+
+       working-storage section.
+       01 ws-fs-result pic xx value "00".
+       01 ws-fin-result pic x value "N".
+       01 ws-cmd pic x(250) value spaces.
+
+       01 ws-nb-tests pic 9(3) value 0.
+       01 ws-nb-reussis pic 9(3) value 0.
+       01 ws-nb-echecs pic 9(3) value 0.
+
+       01 ws-cur-label pic x(40) value spaces.
+       01 ws-cur-attendu pic x(40) value spaces.
+       01 ws-cur-attendu-len pic 9(2) value 0.
+       01 ws-cur-trouve pic 9(3) value 0.
+
+       01 ws-trig-param pic 9(5).
+       01 ws-trig-res pic 9(10).
+       01 ws-trig-err pic x.
+       01 ws-trig-attendu pic 9(10).
+
+       01 ws-stats-cnt pic 9(5).
+      * Meme USAGE [COMP-3] que la LINKAGE SECTION de SPSTATS
+      * [old/SPSTATS.cob] - un CALL...USING ne fait qu'aliaser la
+      * memoire de l'appelant, sans aucune conversion de USAGE.
+       01 ws-stats-table.
+           05 ws-stats-nombre pic 9(5) occurs 1 to 10 times
+               depending on ws-stats-cnt usage comp-3.
+       01 ws-stats-moy pic 9(7)v99 usage comp-3.
+       01 ws-stats-min pic 9(5) usage comp-3.
+       01 ws-stats-max pic 9(5) usage comp-3.
+       01 ws-stats-med pic 9(5)v99 usage comp-3.
+
+       01 ws-trailer-ligne.
+           05 filler pic x(14) value "Tests execut. ".
+           05 ws-trailer-nb pic zz9.
+           05 filler pic x(12) value "  reussis : ".
+           05 ws-trailer-ok pic zz9.
+           05 filler pic x(12) value "  echecs : ".
+           05 ws-trailer-ko pic zz9.
+
+      * Champs d'appel au journal central des executions (JOB-LOG,
+      * voir 99 - Utilitaires partages/src/JOBLOG.cob).
+       01 ws-joblog-name pic x(20) value "05_auto-test-utilita".
+       01 ws-joblog-path pic x(100)
+           value "../job-log.txt".
+       01 ws-joblog-action pic x(1).
+       01 ws-joblog-count pic 9(5) value 0.
+       01 ws-joblog-rc pic 9(2) value 0.
+       01 ws-joblog-operator pic x(8) value spaces.
+
+       procedure division.
+       accept ws-joblog-operator from environment "USER"
+       move 'S' to ws-joblog-action
+       call "JOBLOG" using ws-joblog-path ws-joblog-name
+               ws-joblog-action
+           ws-joblog-count ws-joblog-rc ws-joblog-operator
+
+       display "=== Auto-test des utilitaires ==="
+       perform 2000-tester-calcul-somme
+       perform 2100-tester-conversion
+       perform 2200-tester-parite
+       perform 2300-tester-triangle
+       perform 2400-tester-stats
+       perform 2900-afficher-bilan
+
+       if ws-nb-echecs > 0
+           move 60 to ws-joblog-rc
+       end-if
+       move ws-nb-tests to ws-joblog-count
+       move 'E' to ws-joblog-action
+       call "JOBLOG" using ws-joblog-path ws-joblog-name
+           ws-joblog-action
+           ws-joblog-count ws-joblog-rc ws-joblog-operator
+       stop run returning ws-joblog-rc.
+
+      * Rejoue l'executable de test deja pret pour chaque cas - CALL
+      * "SYSTEM" sert uniquement a lancer ce binaire comme un processus
+      * independant, sa console redirigee vers un fichier relu par
+      * 9000-verifier-sortie.
+       2000-tester-calcul-somme.
+           move spaces to ws-cmd
+           string "src/autotest-calc PARM 12 13 > "
+                      delimited by size
+                  "src/autotest-resultat.tmp" delimited by size
+                  into ws-cmd
+           end-string
+           call "SYSTEM" using ws-cmd
+           move "02_calcul-de-la-somm : 12 + 13" to ws-cur-label
+           move "12 + 13 = 025" to ws-cur-attendu
+           move 13 to ws-cur-attendu-len
+           perform 9000-verifier-sortie
+
+           move spaces to ws-cmd
+           string "src/autotest-calc PARM 00 00 > "
+                      delimited by size
+                  "src/autotest-resultat.tmp" delimited by size
+                  into ws-cmd
+           end-string
+           call "SYSTEM" using ws-cmd
+           move "02_calcul-de-la-somm : 00 + 00" to ws-cur-label
+           move "00 + 00 = 000" to ws-cur-attendu
+           move 13 to ws-cur-attendu-len
+           perform 9000-verifier-sortie
+           .
+
+       2100-tester-conversion.
+           move spaces to ws-cmd
+           string "src/autotest-conv PARM 20 > "
+                      delimited by size
+                  "src/autotest-resultat.tmp" delimited by size
+                  into ws-cmd
+           end-string
+           call "SYSTEM" using ws-cmd
+           move "03_conversion-celsiu : 20C -> F" to ws-cur-label
+           move "Fahrenheit : 06800+" to ws-cur-attendu
+           move 19 to ws-cur-attendu-len
+           perform 9000-verifier-sortie
+           move "03_conversion-celsiu : 20C -> K" to ws-cur-label
+           move "Kelvin : 29315+" to ws-cur-attendu
+           move 15 to ws-cur-attendu-len
+           perform 9000-verifier-sortie
+
+           move spaces to ws-cmd
+           string "src/autotest-conv PARM -5 > "
+                      delimited by size
+                  "src/autotest-resultat.tmp" delimited by size
+                  into ws-cmd
+           end-string
+           call "SYSTEM" using ws-cmd
+           move "03_conversion-celsiu : -5C -> F" to ws-cur-label
+           move "Fahrenheit : 02300+" to ws-cur-attendu
+           move 19 to ws-cur-attendu-len
+           perform 9000-verifier-sortie
+           move "03_conversion-celsiu : -5C -> K" to ws-cur-label
+           move "Kelvin : 26815+" to ws-cur-attendu
+           move 15 to ws-cur-attendu-len
+           perform 9000-verifier-sortie
+           .
+
+       2200-tester-parite.
+           move spaces to ws-cmd
+           string "src/autotest-verif PARM 00007 > "
+                      delimited by size
+                  "src/autotest-resultat.tmp" delimited by size
+                  into ws-cmd
+           end-string
+           call "SYSTEM" using ws-cmd
+           move "04_verification-de-l : 7 est impair" to ws-cur-label
+           move "impair" to ws-cur-attendu
+           move 6 to ws-cur-attendu-len
+           perform 9000-verifier-sortie
+
+           move spaces to ws-cmd
+           string "src/autotest-verif PARM 00008 > "
+                      delimited by size
+                  "src/autotest-resultat.tmp" delimited by size
+                  into ws-cmd
+           end-string
+           call "SYSTEM" using ws-cmd
+           move "04_verification-de-l : 8 est pair" to ws-cur-label
+           move "pair" to ws-cur-attendu
+           move 4 to ws-cur-attendu-len
+           perform 9000-verifier-sortie
+           .
+
+      * SPTRIGL est un sous-programme [old/SPTRIGL.cob] lie
+      * statiquement a ce programme ; appele directement, sans passer
+      * par CALL "SYSTEM".
+       2300-tester-triangle.
+           move 5 to ws-trig-param
+           call "SPTRIGL" using ws-trig-param ws-trig-res ws-trig-err
+           move "SPTRIGL : triangle(5)" to ws-cur-label
+           move 15 to ws-trig-attendu
+           perform 9100-verifier-numerique
+
+           move 6 to ws-trig-param
+           call "SPTRIGL" using ws-trig-param ws-trig-res ws-trig-err
+           move "SPTRIGL : triangle(6)" to ws-cur-label
+           move 21 to ws-trig-attendu
+           perform 9100-verifier-numerique
+           .
+
+      * SPSTATS est le sous-programme statistique appele par old/
+      * 05_tableau.cob ; meme demarche, appel direct avec une table de
+      * valeurs connues.
+       2400-tester-stats.
+           move 5 to ws-stats-cnt
+           move 10 to ws-stats-nombre(1)
+           move 20 to ws-stats-nombre(2)
+           move 30 to ws-stats-nombre(3)
+           move 5  to ws-stats-nombre(4)
+           move 15 to ws-stats-nombre(5)
+           call "SPSTATS" using ws-stats-cnt ws-stats-table
+               ws-stats-moy ws-stats-min ws-stats-max ws-stats-med
+
+           add 1 to ws-nb-tests
+           if ws-stats-moy = 16.00 and ws-stats-min = 5
+               and ws-stats-max = 30 and ws-stats-med = 15.00
+               display "  [OK]   SPSTATS : moyenne/min/max/mediane"
+               add 1 to ws-nb-reussis
+           else
+               display "  [ECHEC] SPSTATS : moyenne/min/max/mediane"
+                   " - moy=" ws-stats-moy " min=" ws-stats-min
+                   " max=" ws-stats-max " med=" ws-stats-med
+               add 1 to ws-nb-echecs
+           end-if
+           .
+
+      * Relit le fichier de sortie console captant un run de l'une des
+      * trois etapes CALL "SYSTEM" et compte les occurrences du texte
+      * attendu sur l'ensemble des lignes ecrites [toutes les lignes,
+      * pas seulement la premiere, car 03_conversion-celsiu ecrit sa
+      * conversion Fahrenheit et Kelvin sur deux lignes distinctes].
+       9000-verifier-sortie.
+           move 0 to ws-cur-trouve
+           move "N" to ws-fin-result
+           open input result-file
+           perform until ws-fin-result = "Y"
+               read result-file
+                   at end
+                       move "Y" to ws-fin-result
+                   not at end
+                       inspect result-ligne tallying ws-cur-trouve
+                           for all
+                           ws-cur-attendu(1:ws-cur-attendu-len)
+               end-read
+           end-perform
+           close result-file
+           add 1 to ws-nb-tests
+           if ws-cur-trouve > 0
+               display "  [OK]   " ws-cur-label
+               add 1 to ws-nb-reussis
+           else
+               display "  [ECHEC] " ws-cur-label
+                   " - attendu : "
+                   ws-cur-attendu(1:ws-cur-attendu-len)
+               add 1 to ws-nb-echecs
+           end-if
+           .
+
+      * Compare un resultat numerique obtenu par appel direct
+      * [SPTRIGL] a la valeur attendue.
+       9100-verifier-numerique.
+           add 1 to ws-nb-tests
+           if ws-trig-res = ws-trig-attendu and ws-trig-err = "N"
+               display "  [OK]   " ws-cur-label
+               add 1 to ws-nb-reussis
+           else
+               display "  [ECHEC] " ws-cur-label
+                   " - obtenu : " ws-trig-res " err=" ws-trig-err
+                   " attendu : " ws-trig-attendu
+               add 1 to ws-nb-echecs
+           end-if
+           .
+
+       2900-afficher-bilan.
+           move ws-nb-tests to ws-trailer-nb
+           move ws-nb-reussis to ws-trailer-ok
+           move ws-nb-echecs to ws-trailer-ko
+           display ws-trailer-ligne
+           .
